@@ -6,16 +6,102 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL RESULTS-FILE
+           ASSIGN TO DYNAMIC WS-RESULTS-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULTS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD RESULTS-FILE.
+      *****Widened from X(150) to hold the widest possible
+      *****filename#index: value line now that WS-COMMAND-RESULT
+      *****(request 020) can carry a full 100-character string.
+       01 RESULTS-RECORD PIC X(250).
        WORKING-STORAGE SECTION.
+       01 WS-RESULTS-FILE-NAME PIC X(100)
+           VALUE '..\logs\results.data'.
+      *****Without a FILE STATUS clause a failed OPEN/WRITE aborts the
+      *****run at the libcob level instead of leaving it to WS-ERROR-
+      *****FATAL-YES/CISP-ERROR the way every other failure is handled.
+       01 WS-RESULTS-FILE-STATUS PIC XX.
+           88 WS-RESULTS-FILE-STATUS-OK VALUE '00'.
        01 WS-SYMBOL-TABLE-INDEX PIC 9(4).
-       01 WS-CURR-COMMAND PIC X(20).
-       01 WS-CURRENT-VALUE PIC X(20).
+      *****Widened from X(20) to match LS-SYMBOL's X(200) (request
+      *****007/020) - anything longer was silently truncated the
+      *****instant it was copied out of the symbol table, and
+      *****reference-modification by LS-SYMBOL-LEN read past the end
+      *****of the old 20-byte field for any token over 20 characters.
+       01 WS-CURR-COMMAND PIC X(200).
+      *****Widened from X(20) so concat (request 020) can build up
+      *****multi-piece strings without truncating; the numeric view
+      *****still only needs its original 20 digits.
+       01 WS-CURRENT-VALUE PIC X(100).
        01 WS-CURRENT-VALUE-NUMERIC
-       REDEFINES WS-CURRENT-VALUE PIC 9(20).
+       REDEFINES WS-CURRENT-VALUE PIC S9(20).
        01 WS-INIT-COMMAND PIC X.
            88 WS-INIT-COMMAND-YES VALUE "Y", FALSE 'N'.
+       01 WS-NEG-LITERAL-LEN PIC 9(4).
+       01 WS-NEG-LITERAL-VAL PIC 9(20).
+      *****WS-CURRENT-VALUE-NUMERIC is a true 20-digit signed PIC
+      *****S9(20) - a floating "-" picture only holds N-1 digits when
+      *****negative (one leading "-" position is consumed by the sign
+      *****itself), so this needs 20 "-" positions, not 19, to avoid
+      *****silently dropping a negative value's leading digit.
+       01 WS-PRINT-EDIT-NUMERIC PIC -(20)9.
+      *****************************************
+      *    Variable binding (define/set/let)
+      *****************************************
+       01 WS-VARIABLES.
+           02 WS-VAR-COUNT PIC 9(4) VALUE 0.
+           02 WS-VAR-ENTRY OCCURS 200 TIMES.
+               03 WS-VAR-NAME PIC X(50).
+               03 WS-VAR-VALUE PIC X(100).
+               03 WS-VAR-VALUE-NUMERIC
+                 REDEFINES WS-VAR-VALUE PIC S9(20).
+               03 WS-VAR-TYPE PIC X.
+                  88 WS-VAR-IS-NUMERIC VALUE 'N'.
+                  88 WS-VAR-IS-STRING VALUE 'S'.
+       01 WS-VAR-SEARCH-INDEX PIC 9(4).
+       01 WS-VAR-FOUND PIC X.
+           88 WS-VAR-FOUND-YES VALUE 'Y', FALSE 'N'.
+       01 WS-RUN-PARAM-INDEX PIC 9(4).
+      *****************************************
+      *    Conditional evaluation (if/cond)
+      *****************************************
+       01 WS-IF-COND-STATE PIC X.
+           88 WS-IF-COND-TRUE VALUE 'Y', FALSE 'N'.
+       01 WS-SKIP-STATE PIC X.
+           88 WS-SKIP-ACTIVE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-SKIP-DEPTH-COUNT PIC 9(4).
+      *****************************************
+      *    Independent top-level expression tracking
+      *****************************************
+       01 WS-PAREN-DEPTH PIC 9(4) VALUE 0.
+       01 WS-TOP-LEVEL-FORM-INDEX PIC 9(4) VALUE 0.
+      *****************************************
+      *    List primitives (cons/car/cdr/list/quote)
+      *****************************************
+       01 WS-QUOTE-CAPTURE-STATE PIC X.
+           88 WS-QUOTE-CAPTURE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-QUOTE-CAPTURE-DEPTH PIC 9(4).
+       01 WS-QUOTE-BUFFER PIC X(100).
+       01 WS-QUOTE-APPEND-TOKEN PIC X(100).
+       01 WS-LIST-SCRATCH PIC X(100).
+       01 WS-LIST-BUILD-LEN PIC 9(4).
+      *****Generic trimmed-length scratch, used right before a
+      *****DELIMITED BY SIZE copy of a value that may itself be a
+      *****nested list/cons/concat result containing embedded spaces -
+      *****DELIMITED BY SPACE would silently truncate those.
+       01 WS-VALUE-TRIM-LEN PIC 9(4).
+       01 WS-CONS-FIRST-LEN PIC 9(4).
+       01 WS-LIST-PTR PIC 9(4).
+       01 WS-CDR-FIRST PIC X(100).
+      *****************************************
+      *    String operations (concat/substr/strlen)
+      *****************************************
       *****************************************
       *    WS Shared with CISP-ERROR SubRoutine
       *****************************************
@@ -25,53 +111,213 @@
           02 WS-ERROR-FATAL PIC X.
            88 WS-ERROR-FATAL-YES VALUE 'Y', FALSE 'N'.
           02 WS-ERROR-MESSAGE PIC X(100).
+          02 WS-ERROR-BATCH-MODE PIC X.
+           88 WS-ERROR-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-LISP-ABORTED-FLAG PIC X.
+           88 WS-LISP-ABORTED-YES VALUE 'Y', FALSE 'N'.
+       01 WS-TRACE-FLAG PIC X.
+           88 WS-TRACE-YES VALUE 'Y', FALSE 'N'.
       *****************************************
       *    WS Shared with LOGGER SubRoutine
       *****************************************
            01 WS-LOG-OPERATION-FLAG PIC X(5).
-           01 WS-LOG-RECORD.
-               02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 WS-LOG-RECORD-MESSAGE PIC X(100).
+           COPY "log-record.cpy"
+               REPLACING ==PREFIX-LOG-RECORD-FUNCTION-NAME==
+                      BY ==WS-LOG-RECORD-FUNCTION-NAME==
+                         ==PREFIX-LOG-RECORD-MESSAGE==
+                      BY ==WS-LOG-RECORD-MESSAGE==
+                         ==PREFIX-LOG-RECORD==
+                      BY ==WS-LOG-RECORD==.
       *****************************************
       *    WS Shared with RECUSRION SubRoutine
       *****************************************
        01 WS-RECURSION-FLAG PIC X(30).
+       78 WS-MAX-CALL-STACK-DEPTH VALUE 200.
+       01 WS-CALL-STACK-DEPTH PIC 9(4) VALUE 0.
        01 WS-RECURSION-OBJECT.
           02 WS-COMMAND-NAME PIC X(20).
-          02 WS-COMMAND-RESULT PIC X(20).
+          02 WS-COMMAND-RESULT PIC X(100).
           02 WS-COMMAND-RESULT-NUMERIC
-          REDEFINES WS-COMMAND-RESULT PIC 9(20).
+          REDEFINES WS-COMMAND-RESULT PIC S9(20).
           02 WS-COMMAND-RETURNS-RESULT PIC X.
              88 WS-COMMAND-RETURNS-RESULT-YES VALUE 'Y', FALSE 'N'.
+      *****Per-frame state that must be saved/restored on push/pop
+      *****along with the rest of this object - each of these used to
+      *****be a flat WORKING-STORAGE item, which meant a nested form
+      *****(e.g. an "if" argument that is itself a parenthesized
+      *****sub-expression) silently clobbered the enclosing frame's
+      *****count/flags/comparison state instead of getting its own.
+      *****Widened to PIC 99 - a single digit wrapped 9->0 on an
+      *****11th argument, re-triggering "first operand" handling.
+          02 WS-DEFINE-ARG-COUNT PIC 99.
+          02 WS-COND-RESOLVED-FLAG PIC X.
+             88 WS-COND-RESOLVED-YES VALUE 'Y', FALSE 'N'.
+          02 WS-COND-PENDING-FLAG PIC X.
+             88 WS-COND-PENDING-TRUE VALUE 'Y', FALSE 'N'.
+          02 WS-COMPARE-PREV PIC X(100).
+          02 WS-COMPARE-PREV-NUMERIC
+          REDEFINES WS-COMPARE-PREV PIC S9(20).
+      *****cons/substr's first-argument-across-calls scratch fields -
+      *****same reasoning: a nested call (e.g. (cons 1 (cons 2 3)))
+      *****must not clobber the enclosing frame's saved value.
+          02 WS-CONS-FIRST PIC X(100).
+          02 WS-SUBSTR-BASE PIC X(100).
+          02 WS-SUBSTR-START PIC 9(4).
+          02 WS-SUBSTR-LEN PIC 9(4).
+      *****define's pending name-being-bound, snapshotted per frame -
+      *****(define a (define b 5)) must not let the inner define's
+      *****own pending name clobber the outer one before it's used.
+          02 WS-DEFINE-PENDING-NAME PIC X(50).
+      *****if's own cond result, snapshotted once at WHEN 1 instead of
+      *****re-read from the flat WS-IF-COND-STATE at WHEN 2/3 - a
+      *****nested if/cond/and/or/not in the then-branch would otherwise
+      *****overwrite that flag before the outer if reads it back.
+          02 WS-IF-COND-PENDING-FLAG PIC X.
+             88 WS-IF-COND-PENDING-YES VALUE 'Y', FALSE 'N'.
        LINKAGE SECTION.
-       01 LS-LISP-SYMBOLS.
-           02 LS-SYMBOL-TABLE-SIZE PIC 9(4).
-           02 LS-SYMBOL PIC X(50) OCCURS 100 TIMES.
-           02 LS-SYMBOL-LEN PIC 9(2) OCCURS 100 TIMES.
-       PROCEDURE DIVISION USING LS-LISP-SYMBOLS.
+       01 LS-LISP-FILE-NAME PIC X(100).
+       COPY "lisp-symbols.cpy"
+           REPLACING ==PREFIX-SYMBOL-TABLE-SIZE==
+                  BY ==LS-SYMBOL-TABLE-SIZE==
+                     ==PREFIX-SYMBOL-LEN==
+                  BY ==LS-SYMBOL-LEN==
+                     ==PREFIX-SYMBOL==
+                  BY ==LS-SYMBOL==
+                     ==PREFIX-LISP-SYMBOLS==
+                  BY ==LS-LISP-SYMBOLS==
+                     ==PREFIX-MAX-SYMBOLS==
+                  BY ==LS-MAX-SYMBOLS==.
+       01 LS-BATCH-MODE-FLAG PIC X.
+           88 LS-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 LS-LISP-RESULT-FLAG PIC X.
+           88 LS-LISP-RESULT-FATAL-YES VALUE 'Y', FALSE 'N'.
+       01 LS-TRACE-FLAG PIC X.
+       01 LS-RUN-PARAMS.
+           02 LS-RUN-PARAM-COUNT PIC 9(2).
+           02 LS-RUN-PARAM-ENTRY OCCURS 20 TIMES.
+               03 LS-RUN-PARAM-NAME PIC X(50).
+      *****Widened to match CISP.cbl's WS-RUN-PARAM-VALUE and this
+      *****program's own WS-VAR-VALUE PIC X(100) - PIC X(20) silently
+      *****truncated any run parameter value over 20 characters.
+               03 LS-RUN-PARAM-VALUE PIC X(100).
+       PROCEDURE DIVISION USING LS-LISP-FILE-NAME, LS-LISP-SYMBOLS,
+           LS-BATCH-MODE-FLAG, LS-LISP-RESULT-FLAG, LS-TRACE-FLAG,
+           LS-RUN-PARAMS.
        MAIN-PROCEDURE.
            PERFORM INIT-CALL-STACK-PROCEDURE.
+      ********* Results-file path comes from the environment so this
+      ********* program doesn't need editing/recompiling to run
+      ********* outside the dev box.
+           ACCEPT WS-RESULTS-FILE-NAME FROM ENVIRONMENT
+             "CISP_RESULTS_FILE".
+           IF WS-RESULTS-FILE-NAME = SPACES THEN
+               MOVE '..\logs\results.data' TO WS-RESULTS-FILE-NAME
+           END-IF.
+           OPEN EXTEND RESULTS-FILE.
+           IF NOT WS-RESULTS-FILE-STATUS-OK THEN
+               DISPLAY "LISP: RESULTS-FILE OPEN FAILED, STATUS="
+                   WS-RESULTS-FILE-STATUS
+           END-IF.
+           SET WS-LISP-ABORTED-YES TO FALSE.
+           SET WS-ERROR-FATAL-YES TO FALSE.
+           MOVE 0 TO WS-CALL-STACK-DEPTH.
+           MOVE 0 TO WS-VAR-COUNT.
+           MOVE 0 TO WS-PAREN-DEPTH.
+           MOVE 0 TO WS-TOP-LEVEL-FORM-INDEX.
+      *****A fatal-error abort mid-batch skips RETURN-PROCEDURE's own
+      *****MOVE SPACES TO WS-COMMAND-NAME (it only runs on the normal
+      *****stack-empty completion path), so the next file processed in
+      *****the same batch run would otherwise find WS-COMMAND-NAME
+      *****non-SPACES and push a phantom call-stack frame before its
+      *****first real token. Reset all per-run command/skip/quote-
+      *****capture state here so every file starts from the same
+      *****clean slate regardless of how the previous one ended.
+           MOVE SPACES TO WS-COMMAND-NAME.
+           SET WS-SKIP-ACTIVE-YES TO FALSE.
+           MOVE 0 TO WS-SKIP-DEPTH-COUNT.
+           SET WS-QUOTE-CAPTURE-YES TO FALSE.
+           MOVE 0 TO WS-QUOTE-CAPTURE-DEPTH.
+           MOVE LS-BATCH-MODE-FLAG TO WS-ERROR-BATCH-MODE.
+           MOVE LS-TRACE-FLAG TO WS-TRACE-FLAG.
+           SET LS-LISP-RESULT-FATAL-YES TO FALSE.
+      ********* Bind any caller-supplied "name=value" parameters into
+      ********* the variable table before the script's own tokens run,
+      ********* so a script can reference them like any define'd name.
+           PERFORM INIT-RUN-PARAMS-PROCEDURE.
       ********* EVALUTE LISP
            PERFORM VARYING WS-SYMBOL-TABLE-INDEX FROM 1 BY 1 UNTIL
            WS-SYMBOL-TABLE-INDEX > LS-SYMBOL-TABLE-SIZE
+           OR WS-LISP-ABORTED-YES
                EVALUATE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
                WHEN "("
-                   SET WS-INIT-COMMAND-YES TO TRUE
+                   IF WS-PAREN-DEPTH = 0 THEN
+                       PERFORM START-TOP-LEVEL-FORM-PROCEDURE
+                   END-IF
+                   ADD 1 TO WS-PAREN-DEPTH
+                   IF WS-SKIP-ACTIVE-YES THEN
+                       ADD 1 TO WS-SKIP-DEPTH-COUNT
+                   ELSE IF WS-QUOTE-CAPTURE-YES THEN
+                       PERFORM QUOTE-CAPTURE-OPEN-PROCEDURE
+                   ELSE IF WS-COMMAND-NAME = "quote"
+                   AND WS-DEFINE-ARG-COUNT = 0 THEN
+      *****quote's argument is a parenthesized list literal - capture
+      *****its tokens verbatim instead of starting a new command frame.
+                       PERFORM QUOTE-CAPTURE-START-PROCEDURE
+                   ELSE
+                       SET WS-INIT-COMMAND-YES TO TRUE
+                   END-IF
                WHEN ")"
-                   PERFORM LOG-COMMAND-EVALUTATION
-                   PERFORM RETURN-PROCEDURE
+                   SUBTRACT 1 FROM WS-PAREN-DEPTH
+                   IF WS-SKIP-ACTIVE-YES THEN
+                       SUBTRACT 1 FROM WS-SKIP-DEPTH-COUNT
+                       IF WS-SKIP-DEPTH-COUNT = 0 THEN
+                           PERFORM END-SKIP-PROCEDURE
+                       END-IF
+                   ELSE IF WS-QUOTE-CAPTURE-YES THEN
+                       PERFORM QUOTE-CAPTURE-CLOSE-PROCEDURE
+                   ELSE
+                       PERFORM LOG-COMMAND-EVALUTATION
+                       PERFORM RETURN-PROCEDURE
+                   END-IF
+                   IF WS-PAREN-DEPTH = 0 THEN
+                       PERFORM END-TOP-LEVEL-FORM-PROCEDURE
+                   END-IF
                WHEN OTHER
-                   MOVE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
-                    TO WS-CURR-COMMAND
-                   PERFORM LOG-CURRENT-COMMAND-PROCEDURE
-      D             PERFORM DEBUG-LISP
-                   IF WS-INIT-COMMAND-YES THEN
-                       PERFORM INIT-RECURSION-OBJECT-PROCEDURE
+                   IF WS-SKIP-ACTIVE-YES THEN
+                       IF WS-SKIP-DEPTH-COUNT = 0 THEN
+      *****Un-parenthesized branch value - the token itself is the
+      *****whole branch being skipped.
+                           PERFORM END-SKIP-PROCEDURE
+                       END-IF
+                   ELSE IF WS-QUOTE-CAPTURE-YES THEN
+                       PERFORM QUOTE-CAPTURE-TOKEN-PROCEDURE
                    ELSE
-                       PERFORM EVALUATE-CURRENT-COMMAND
+                       MOVE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
+                        TO WS-CURR-COMMAND
+                       PERFORM LOG-CURRENT-COMMAND-PROCEDURE
+                       IF WS-TRACE-YES THEN
+                           PERFORM DEBUG-LISP
+                       END-IF
+                       IF WS-INIT-COMMAND-YES THEN
+                           PERFORM INIT-RECURSION-OBJECT-PROCEDURE
+                       ELSE
+                           PERFORM EVALUATE-CURRENT-COMMAND
+                       END-IF
                    END-IF
                 END-EVALUATE
+      *****A fatal error thrown mid-batch returns here instead of
+      *****STOP RUN-ing the whole process - stop walking this script's
+      *****tokens so the caller can move on to the next batch file.
+                IF WS-ERROR-FATAL-YES AND WS-ERROR-BATCH-MODE-YES THEN
+                    SET WS-LISP-ABORTED-YES TO TRUE
+                END-IF
            END-PERFORM.
+           IF WS-LISP-ABORTED-YES THEN
+               SET LS-LISP-RESULT-FATAL-YES TO TRUE
+           END-IF.
+           IF WS-RESULTS-FILE-STATUS-OK THEN
+               CLOSE RESULTS-FILE
+           END-IF.
            PERFORM CLOSE-CALL-STACK-PROCEDURE.
            GOBACK.
        INIT-CALL-STACK-PROCEDURE.
@@ -82,34 +328,106 @@
 
            IF WS-COMMAND-NAME = SPACES THEN
                MOVE WS-CURR-COMMAND TO WS-COMMAND-NAME
+               MOVE SPACES TO WS-COMMAND-RESULT
+           ELSE IF WS-CALL-STACK-DEPTH >= WS-MAX-CALL-STACK-DEPTH THEN
+               PERFORM THROW-STACK-OVERFLOW-ERROR-PROCEDURE
            ELSE
       *****Recursion detected saving current state to the stack
+               ADD 1 TO WS-CALL-STACK-DEPTH
                MOVE "ADD-TO-CALL-STACK" TO WS-RECURSION-FLAG
                CALL "RECURSION" USING WS-RECURSION-FLAG,
                WS-RECURSION-OBJECT
-      D        DISPLAY "INIT-CALL-STACK-PROCEDURE: " WS-RECURSION-OBJECT
+               IF WS-TRACE-YES THEN
+                   DISPLAY "INIT-CALL-STACK-PROCEDURE: "
+                     WS-RECURSION-OBJECT
+               END-IF
       ******Add the next command to the recursion OBJECT
                MOVE WS-CURR-COMMAND TO WS-COMMAND-NAME
                MOVE SPACES TO WS-COMMAND-RESULT
-      D         DISPLAY "New saved temp OBJECT:" WS-COMMAND-NAME
-      D         Display " "
+               IF WS-TRACE-YES THEN
+                   DISPLAY "New saved temp OBJECT:" WS-COMMAND-NAME
+                   DISPLAY " "
+               END-IF
            END-IF.
+           MOVE 0 TO WS-DEFINE-ARG-COUNT.
+           SET WS-COND-RESOLVED-YES TO FALSE.
            SET WS-INIT-COMMAND-YES TO FALSE.
+       END-SKIP-PROCEDURE.
+      *****A skipped branch has finished (its closing paren was
+      *****reached, or it was a single un-parenthesized token) -
+      *****resume normal evaluation and deliver a dummy result to
+      *****the enclosing if/cond frame so its argument count advances.
+           SET WS-SKIP-ACTIVE-YES TO FALSE.
+           MOVE SPACES TO WS-CURRENT-VALUE.
+           ADD 1 TO WS-DEFINE-ARG-COUNT.
+           MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND.
+           PERFORM EVALUATE-CURRENT-COMMAND.
+       QUOTE-CAPTURE-START-PROCEDURE.
+           SET WS-QUOTE-CAPTURE-YES TO TRUE.
+           MOVE 1 TO WS-QUOTE-CAPTURE-DEPTH.
+           MOVE "(" TO WS-QUOTE-BUFFER.
+       QUOTE-CAPTURE-OPEN-PROCEDURE.
+           ADD 1 TO WS-QUOTE-CAPTURE-DEPTH.
+           MOVE "(" TO WS-QUOTE-APPEND-TOKEN.
+           PERFORM QUOTE-CAPTURE-APPEND-PROCEDURE.
+       QUOTE-CAPTURE-TOKEN-PROCEDURE.
+           MOVE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
+             TO WS-QUOTE-APPEND-TOKEN.
+           PERFORM QUOTE-CAPTURE-APPEND-PROCEDURE.
+       QUOTE-CAPTURE-CLOSE-PROCEDURE.
+           SUBTRACT 1 FROM WS-QUOTE-CAPTURE-DEPTH.
+           MOVE ")" TO WS-QUOTE-APPEND-TOKEN.
+           PERFORM QUOTE-CAPTURE-APPEND-PROCEDURE.
+           IF WS-QUOTE-CAPTURE-DEPTH = 0 THEN
+               SET WS-QUOTE-CAPTURE-YES TO FALSE
+               MOVE WS-QUOTE-BUFFER TO WS-CURRENT-VALUE
+               ADD 1 TO WS-DEFINE-ARG-COUNT
+               MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND
+               PERFORM APPLY-VALUE-TO-EXPRESSION
+           END-IF.
+       QUOTE-CAPTURE-APPEND-PROCEDURE.
+      *****Append the next captured token to the buffer, without a
+      *****leading space right after "(" or right before ")".
+           MOVE WS-QUOTE-BUFFER TO WS-LIST-SCRATCH.
+           COMPUTE WS-LIST-BUILD-LEN =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-SCRATCH)).
+           IF WS-LIST-SCRATCH(WS-LIST-BUILD-LEN:1) = "("
+           OR WS-QUOTE-APPEND-TOKEN = ")" THEN
+               STRING WS-LIST-SCRATCH(1:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SIZE
+                 WS-QUOTE-APPEND-TOKEN DELIMITED BY SPACE
+                 INTO WS-QUOTE-BUFFER
+           ELSE
+               STRING WS-LIST-SCRATCH(1:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-QUOTE-APPEND-TOKEN DELIMITED BY SPACE
+                 INTO WS-QUOTE-BUFFER
+           END-IF.
        RETURN-PROCEDURE.
            MOVE "IS-EMPTY" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG.
-      D     DISPLAY "RETURN-PROCEDURE: " WS-RECURSION-FLAG.
+           IF WS-TRACE-YES THEN
+               DISPLAY "RETURN-PROCEDURE: " WS-RECURSION-FLAG
+           END-IF.
            IF NOT WS-RECURSION-FLAG = "STACK-EMPTY" THEN
                MOVE WS-COMMAND-RESULT TO WS-CURRENT-VALUE
-      D         display WS-RECURSION-OBJECT
+               IF WS-TRACE-YES THEN
+                   DISPLAY WS-RECURSION-OBJECT
+               END-IF
                PERFORM POP-CALL-STACK
-      D         DISPLAY "After POP-CALL-STACK:" WS-RECURSION-OBJECT
+               IF WS-TRACE-YES THEN
+                   DISPLAY "After POP-CALL-STACK:" WS-RECURSION-OBJECT
+               END-IF
                MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND
+               ADD 1 TO WS-DEFINE-ARG-COUNT
                 PERFORM EVALUATE-CURRENT-COMMAND
            ELSE
                MOVE SPACES TO WS-COMMAND-NAME
            END-IF.
-      D     display " ".
+           IF WS-TRACE-YES THEN
+               DISPLAY " "
+           END-IF.
        PRINT-CALL-STACK.
            MOVE "PRINT-CALL-STACK" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG.
@@ -120,10 +438,15 @@
            DISPLAY " WS-COMMAND-RESULT:" WS-COMMAND-RESULT.
            DISPLAY " ".
        POP-CALL-STACK.
-      D     DISPLAY "POP-CALL-STACK:" WS-RECURSION-OBJECT.
+           IF WS-TRACE-YES THEN
+               DISPLAY "POP-CALL-STACK:" WS-RECURSION-OBJECT
+           END-IF.
            MOVE "POP-CALL-STACK" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG,
            WS-RECURSION-OBJECT.
+           IF WS-CALL-STACK-DEPTH > 0 THEN
+               SUBTRACT 1 FROM WS-CALL-STACK-DEPTH
+           END-IF.
        CLOSE-CALL-STACK-PROCEDURE.
            MOVE "CLOSE" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG.
@@ -132,6 +455,7 @@
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
            MOVE "LISP" TO
                 WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
            STRING 'Command:' DELIMITED BY SIZE
              WS-CURR-COMMAND DELIMITED BY SIZE
              INTO WS-LOG-RECORD-MESSAGE
@@ -139,54 +463,630 @@
        EVALUATE-CURRENT-COMMAND.
            EVALUATE WS-CURR-COMMAND
            WHEN "print"
-      D         DISPLAY "print"
+               IF WS-TRACE-YES THEN
+                   DISPLAY "print"
+               END-IF
                PERFORM LISP-PRINT-PROCEDURE
            WHEN "+"
-      D         DISPLAY "add"
+               IF WS-TRACE-YES THEN
+                   DISPLAY "add"
+               END-IF
                PERFORM LISP-ADD-PROCEDURE
+           WHEN "-"
+               PERFORM LISP-SUBTRACT-PROCEDURE
+           WHEN "*"
+               PERFORM LISP-MULTIPLY-PROCEDURE
+           WHEN "/"
+               PERFORM LISP-DIVIDE-PROCEDURE
+           WHEN "define"
+               PERFORM LISP-DEFINE-PROCEDURE
+           WHEN "set"
+               PERFORM LISP-DEFINE-PROCEDURE
+           WHEN "let"
+               PERFORM LISP-DEFINE-PROCEDURE
+           WHEN "if"
+               PERFORM LISP-IF-PROCEDURE
+           WHEN "cond"
+               PERFORM LISP-COND-PROCEDURE
+           WHEN "quote"
+               PERFORM LISP-QUOTE-PROCEDURE
+           WHEN "list"
+               PERFORM LISP-LIST-PROCEDURE
+           WHEN "cons"
+               PERFORM LISP-CONS-PROCEDURE
+           WHEN "car"
+               PERFORM LISP-CAR-PROCEDURE
+           WHEN "cdr"
+               PERFORM LISP-CDR-PROCEDURE
+           WHEN "="
+               PERFORM LISP-EQUAL-PROCEDURE
+           WHEN "<"
+               PERFORM LISP-LESS-THAN-PROCEDURE
+           WHEN ">"
+               PERFORM LISP-GREATER-THAN-PROCEDURE
+           WHEN "and"
+               PERFORM LISP-AND-PROCEDURE
+           WHEN "or"
+               PERFORM LISP-OR-PROCEDURE
+           WHEN "not"
+               PERFORM LISP-NOT-PROCEDURE
+           WHEN "concat"
+               PERFORM LISP-CONCAT-PROCEDURE
+           WHEN "substr"
+               PERFORM LISP-SUBSTR-PROCEDURE
+           WHEN "strlen"
+               PERFORM LISP-STRLEN-PROCEDURE
            WHEN OTHER
                PERFORM EVALUATE-CURRENT-VALUES.
        EVALUATE-CURRENT-VALUES.
       ************ Evalute values
+           ADD 1 TO WS-DEFINE-ARG-COUNT.
+           IF (WS-COMMAND-NAME = "define" OR "set" OR "let")
+           AND WS-DEFINE-ARG-COUNT = 1 THEN
+      *****First argument to define/set/let is the variable name
+      *****itself - bind it literally, don't evaluate it as a value.
+               MOVE WS-CURR-COMMAND(1:LS-SYMBOL-LEN
+                 (WS-SYMBOL-TABLE-INDEX)) TO WS-DEFINE-PENDING-NAME
+           ELSE
+               PERFORM EVALUATE-CURRENT-VALUES-LITERAL
+           END-IF.
+           PERFORM APPLY-VALUE-TO-EXPRESSION.
+       EVALUATE-CURRENT-VALUES-LITERAL.
            IF WS-CURR-COMMAND(1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX))
            IS NUMERIC THEN
                MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE-NUMERIC
+           ELSE IF WS-CURR-COMMAND(1:1) = "-" THEN
+               COMPUTE WS-NEG-LITERAL-LEN =
+                 LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX) - 1
+               IF WS-CURR-COMMAND(2:WS-NEG-LITERAL-LEN) IS NUMERIC THEN
+      *****Negative numeric literal, e.g. -5
+                   MOVE WS-CURR-COMMAND(2:WS-NEG-LITERAL-LEN)
+                     TO WS-NEG-LITERAL-VAL
+                   COMPUTE WS-CURRENT-VALUE-NUMERIC =
+                     0 - WS-NEG-LITERAL-VAL
+               ELSE
+                   MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG
+                   MOVE "LISP FORMAT ERROR:" TO WS-ERROR-NAME
+                   STRING WS-CURR-COMMAND DELIMITED BY SPACE
+                     " COULD NOT BE INTERPRETED." DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   SET WS-ERROR-FATAL-YES TO TRUE
+                   CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR
+               END-IF
            ELSE IF WS-CURR-COMMAND(1:1) = '"'
            AND WS-CURR-COMMAND(LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX):1)
-           EQUALS '"' THEN
+           EQUAL '"' THEN
+               MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE
+           ELSE IF WS-COMMAND-NAME = "quote" THEN
+      *****A quoted bare symbol is never evaluated or looked up -
+      *****its own text is the value, regardless of any binding.
                MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE
            ELSE
+               PERFORM LOOKUP-VARIABLE-PROCEDURE
+               IF NOT WS-VAR-FOUND-YES THEN
       *****Command or value not interpreted.
       *****Throw an error and stop run
-               MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG
-               MOVE "LISP FORMAT ERROR:" TO WS-ERROR-NAME
-               STRING WS-CURR-COMMAND DELIMITED BY SPACE
-                 " COULD NOT BE INTERPRETED." DELIMITED BY SIZE
-                 INTO WS-ERROR-MESSAGE
-               SET WS-ERROR-FATAL-YES TO TRUE
-               CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR
+                   MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG
+                   MOVE "LISP FORMAT ERROR:" TO WS-ERROR-NAME
+                   STRING WS-CURR-COMMAND DELIMITED BY SPACE
+                     " COULD NOT BE INTERPRETED." DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   SET WS-ERROR-FATAL-YES TO TRUE
+                   CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR
+               END-IF
            END-IF.
-           PERFORM APPLY-VALUE-TO-EXPRESSION.
+       INIT-RUN-PARAMS-PROCEDURE.
+           PERFORM VARYING WS-RUN-PARAM-INDEX FROM 1 BY 1 UNTIL
+           WS-RUN-PARAM-INDEX > LS-RUN-PARAM-COUNT
+               ADD 1 TO WS-VAR-COUNT
+               MOVE LS-RUN-PARAM-NAME(WS-RUN-PARAM-INDEX)
+                 TO WS-VAR-NAME(WS-VAR-COUNT)
+               MOVE LS-RUN-PARAM-VALUE(WS-RUN-PARAM-INDEX)
+                 TO WS-VAR-VALUE(WS-VAR-COUNT)
+               IF WS-VAR-VALUE(WS-VAR-COUNT) IS NUMERIC THEN
+                   SET WS-VAR-IS-NUMERIC(WS-VAR-COUNT) TO TRUE
+               ELSE
+                   SET WS-VAR-IS-STRING(WS-VAR-COUNT) TO TRUE
+               END-IF
+           END-PERFORM.
+       LOOKUP-VARIABLE-PROCEDURE.
+           SET WS-VAR-FOUND-YES TO FALSE.
+           PERFORM VARYING WS-VAR-SEARCH-INDEX FROM 1 BY 1 UNTIL
+           WS-VAR-SEARCH-INDEX > WS-VAR-COUNT OR WS-VAR-FOUND-YES
+               IF WS-VAR-NAME(WS-VAR-SEARCH-INDEX) =
+               WS-CURR-COMMAND(1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX))
+               THEN
+                   MOVE WS-VAR-VALUE(WS-VAR-SEARCH-INDEX)
+                     TO WS-CURRENT-VALUE
+                   SET WS-VAR-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+       LISP-DEFINE-PROCEDURE.
+           IF WS-DEFINE-ARG-COUNT > 1 THEN
+               PERFORM BIND-VARIABLE-PROCEDURE
+               MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+           END-IF.
+       BIND-VARIABLE-PROCEDURE.
+           SET WS-VAR-FOUND-YES TO FALSE.
+           PERFORM VARYING WS-VAR-SEARCH-INDEX FROM 1 BY 1 UNTIL
+           WS-VAR-SEARCH-INDEX > WS-VAR-COUNT OR WS-VAR-FOUND-YES
+               IF WS-VAR-NAME(WS-VAR-SEARCH-INDEX) =
+               WS-DEFINE-PENDING-NAME THEN
+                   SET WS-VAR-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-VAR-FOUND-YES THEN
+               ADD 1 TO WS-VAR-COUNT
+               MOVE WS-VAR-COUNT TO WS-VAR-SEARCH-INDEX
+               MOVE WS-DEFINE-PENDING-NAME
+                 TO WS-VAR-NAME(WS-VAR-SEARCH-INDEX)
+           ELSE
+               SUBTRACT 1 FROM WS-VAR-SEARCH-INDEX
+           END-IF.
+           MOVE WS-CURRENT-VALUE TO WS-VAR-VALUE(WS-VAR-SEARCH-INDEX).
+           IF WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+               SET WS-VAR-IS-NUMERIC(WS-VAR-SEARCH-INDEX) TO TRUE
+           ELSE
+               SET WS-VAR-IS-STRING(WS-VAR-SEARCH-INDEX) TO TRUE
+           END-IF.
+       DETERMINE-TRUTHY-PROCEDURE.
+      *****A numeric zero (or the literal "false") is false;
+      *****everything else - non-zero numbers, strings - is true.
+           SET WS-IF-COND-TRUE TO TRUE.
+           IF WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+               IF WS-CURRENT-VALUE-NUMERIC = 0 THEN
+                   SET WS-IF-COND-TRUE TO FALSE
+               END-IF
+           ELSE IF WS-CURRENT-VALUE(1:5) = "false" THEN
+               SET WS-IF-COND-TRUE TO FALSE
+           END-IF.
+       LISP-IF-PROCEDURE.
+      *****(if COND THEN ELSE) - COND is evaluated always; only the
+      *****winning branch's tokens are actually evaluated, the other
+      *****branch is skipped over untouched via WS-SKIP-ACTIVE.
+           EVALUATE WS-DEFINE-ARG-COUNT
+           WHEN 1
+               PERFORM DETERMINE-TRUTHY-PROCEDURE
+               IF WS-IF-COND-TRUE THEN
+                   SET WS-IF-COND-PENDING-YES TO TRUE
+               ELSE
+                   SET WS-IF-COND-PENDING-YES TO FALSE
+                   SET WS-SKIP-ACTIVE-YES TO TRUE
+                   MOVE 0 TO WS-SKIP-DEPTH-COUNT
+               END-IF
+           WHEN 2
+               IF WS-IF-COND-PENDING-YES THEN
+                   MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+                   SET WS-SKIP-ACTIVE-YES TO TRUE
+                   MOVE 0 TO WS-SKIP-DEPTH-COUNT
+               END-IF
+           WHEN 3
+               IF NOT WS-IF-COND-PENDING-YES THEN
+                   MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+               END-IF
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       LISP-COND-PROCEDURE.
+      *****(cond TEST1 RESULT1 TEST2 RESULT2 ... ) - flat test/result
+      *****pairs (this interpreter has no nested-list clauses); the
+      *****first true TEST's RESULT is kept, every other RESULT is
+      *****skipped over untouched. A trailing "true" TEST acts as the
+      *****default/else clause.
+           IF FUNCTION MOD(WS-DEFINE-ARG-COUNT, 2) = 1 THEN
+      *****Odd argument number - this is a TEST.
+               IF WS-COND-RESOLVED-YES THEN
+                   SET WS-SKIP-ACTIVE-YES TO TRUE
+                   MOVE 0 TO WS-SKIP-DEPTH-COUNT
+               ELSE
+                   PERFORM DETERMINE-TRUTHY-PROCEDURE
+                   IF WS-IF-COND-TRUE THEN
+                       SET WS-COND-PENDING-TRUE TO TRUE
+                   ELSE
+                       SET WS-COND-PENDING-TRUE TO FALSE
+                       SET WS-SKIP-ACTIVE-YES TO TRUE
+                       MOVE 0 TO WS-SKIP-DEPTH-COUNT
+                   END-IF
+               END-IF
+           ELSE
+      *****Even argument number - this is a RESULT.
+               IF NOT WS-COND-RESOLVED-YES AND WS-COND-PENDING-TRUE THEN
+                   MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+                   SET WS-COND-RESOLVED-YES TO TRUE
+               END-IF
+           END-IF.
+       LISP-QUOTE-PROCEDURE.
+           MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT.
+       LISP-LIST-PROCEDURE.
+      *****(list a b c) builds "(a b c)" - lists are represented as
+      *****their printed text, the same PIC X(20) value fields already
+      *****used for every other CISP value.
+           IF WS-COMMAND-RESULT EQUAL SPACES THEN
+               COMPUTE WS-VALUE-TRIM-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE))
+               STRING "(" DELIMITED BY SIZE
+                 WS-CURRENT-VALUE(1:WS-VALUE-TRIM-LEN) DELIMITED BY SIZE
+                 ")" DELIMITED BY SIZE
+                 INTO WS-COMMAND-RESULT
+           ELSE
+               MOVE WS-COMMAND-RESULT TO WS-LIST-SCRATCH
+               COMPUTE WS-LIST-BUILD-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-SCRATCH)) - 1
+               COMPUTE WS-VALUE-TRIM-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE))
+               STRING WS-LIST-SCRATCH(1:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-CURRENT-VALUE(1:WS-VALUE-TRIM-LEN) DELIMITED BY SIZE
+                 ")" DELIMITED BY SIZE
+                 INTO WS-COMMAND-RESULT
+           END-IF.
+       LISP-CONS-PROCEDURE.
+      *****(cons a b) - prepends a onto list b, or if b is not a list,
+      *****builds the two element list (a b).
+           EVALUATE WS-DEFINE-ARG-COUNT
+           WHEN 1
+               MOVE WS-CURRENT-VALUE TO WS-CONS-FIRST
+           WHEN 2
+               COMPUTE WS-CONS-FIRST-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-CONS-FIRST))
+               IF WS-CURRENT-VALUE(1:1) = "(" THEN
+                   COMPUTE WS-LIST-BUILD-LEN =
+                     FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE))
+                     - 1
+                   STRING
+                     "(" DELIMITED BY SIZE
+                     WS-CONS-FIRST(1:WS-CONS-FIRST-LEN) DELIMITED BY
+                     SIZE
+                     " " DELIMITED BY SIZE
+                     WS-CURRENT-VALUE(2:WS-LIST-BUILD-LEN)
+                     DELIMITED BY SIZE
+                     INTO WS-COMMAND-RESULT
+               ELSE
+                   COMPUTE WS-VALUE-TRIM-LEN =
+                     FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE))
+                   STRING "(" DELIMITED BY SIZE
+                     WS-CONS-FIRST(1:WS-CONS-FIRST-LEN) DELIMITED BY
+                     SIZE
+                     " " DELIMITED BY SIZE
+                     WS-CURRENT-VALUE(1:WS-VALUE-TRIM-LEN) DELIMITED BY
+                     SIZE
+                     ")" DELIMITED BY SIZE
+                     INTO WS-COMMAND-RESULT
+               END-IF
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       LISP-CAR-PROCEDURE.
+      *****(car LIST) - returns LIST's first element.
+           IF WS-CURRENT-VALUE(1:1) NOT = "(" THEN
+               PERFORM THROW-NOT-A-LIST-ERROR-PROCEDURE
+           ELSE
+               MOVE WS-CURRENT-VALUE TO WS-LIST-SCRATCH
+               COMPUTE WS-LIST-BUILD-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-SCRATCH)) - 2
+               MOVE SPACES TO WS-COMMAND-RESULT
+               UNSTRING WS-LIST-SCRATCH(2:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SPACE INTO WS-COMMAND-RESULT
+               END-UNSTRING
+           END-IF.
+       LISP-CDR-PROCEDURE.
+      *****(cdr LIST) - returns LIST with its first element removed.
+           IF WS-CURRENT-VALUE(1:1) NOT = "(" THEN
+               PERFORM THROW-NOT-A-LIST-ERROR-PROCEDURE
+           ELSE
+               MOVE WS-CURRENT-VALUE TO WS-LIST-SCRATCH
+               COMPUTE WS-LIST-BUILD-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-SCRATCH)) - 2
+               MOVE 1 TO WS-LIST-PTR
+               MOVE SPACES TO WS-CDR-FIRST
+               UNSTRING WS-LIST-SCRATCH(2:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SPACE INTO WS-CDR-FIRST
+                 WITH POINTER WS-LIST-PTR
+               END-UNSTRING
+               IF WS-LIST-PTR > WS-LIST-BUILD-LEN THEN
+                   MOVE "()" TO WS-COMMAND-RESULT
+               ELSE
+                   COMPUTE WS-LIST-BUILD-LEN =
+                     WS-LIST-BUILD-LEN - WS-LIST-PTR + 1
+                   STRING "(" DELIMITED BY SIZE
+                     WS-LIST-SCRATCH(WS-LIST-PTR + 1:WS-LIST-BUILD-LEN)
+                     DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                     INTO WS-COMMAND-RESULT
+               END-IF
+           END-IF.
+       THROW-STACK-OVERFLOW-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP RECURSION ERROR:" TO WS-ERROR-NAME.
+           MOVE "Maximum call stack depth exceeded."
+             TO WS-ERROR-MESSAGE.
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       THROW-NOT-A-LIST-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP TYPE ERROR:" TO WS-ERROR-NAME.
+           STRING WS-CURRENT-VALUE DELIMITED BY SPACE
+             " IS NOT A LIST." DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       THROW-SUBSTR-OUT-OF-BOUNDS-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP RANGE ERROR:" TO WS-ERROR-NAME.
+           STRING "substr START/LEN out of bounds for START="
+             DELIMITED BY SIZE
+             WS-SUBSTR-START DELIMITED BY SIZE
+             " LEN=" DELIMITED BY SIZE
+             WS-SUBSTR-LEN DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE.
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       LISP-EQUAL-PROCEDURE.
+      *****(= a b c ...) - true if every operand equals the one
+      *****before it. Numeric operands compare numerically, otherwise
+      *****compared as text.
+           IF WS-DEFINE-ARG-COUNT = 1 THEN
+               MOVE "true" TO WS-COMMAND-RESULT
+           ELSE
+               IF WS-COMMAND-RESULT(1:4) = "true" THEN
+                   IF WS-COMPARE-PREV-NUMERIC IS NUMERIC
+                   AND WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+                       IF WS-COMPARE-PREV-NUMERIC NOT =
+                       WS-CURRENT-VALUE-NUMERIC THEN
+                           MOVE "false" TO WS-COMMAND-RESULT
+                       END-IF
+                   ELSE
+                       IF WS-COMPARE-PREV NOT = WS-CURRENT-VALUE THEN
+                           MOVE "false" TO WS-COMMAND-RESULT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WS-CURRENT-VALUE TO WS-COMPARE-PREV.
+       LISP-LESS-THAN-PROCEDURE.
+      *****(< a b c ...) - true if every operand is strictly greater
+      *****than the one before it. Numeric operands only.
+           IF WS-DEFINE-ARG-COUNT = 1 THEN
+               MOVE "true" TO WS-COMMAND-RESULT
+           ELSE
+               IF WS-COMMAND-RESULT(1:4) = "true" THEN
+                   IF WS-COMPARE-PREV-NUMERIC IS NUMERIC
+                   AND WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+                       IF WS-COMPARE-PREV-NUMERIC NOT <
+                       WS-CURRENT-VALUE-NUMERIC THEN
+                           MOVE "false" TO WS-COMMAND-RESULT
+                       END-IF
+                   ELSE
+                       PERFORM THROW-NOT-NUMERIC-ERROR-PROCEDURE
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WS-CURRENT-VALUE TO WS-COMPARE-PREV.
+       LISP-GREATER-THAN-PROCEDURE.
+      *****(> a b c ...) - true if every operand is strictly less
+      *****than the one before it. Numeric operands only.
+           IF WS-DEFINE-ARG-COUNT = 1 THEN
+               MOVE "true" TO WS-COMMAND-RESULT
+           ELSE
+               IF WS-COMMAND-RESULT(1:4) = "true" THEN
+                   IF WS-COMPARE-PREV-NUMERIC IS NUMERIC
+                   AND WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+                       IF WS-COMPARE-PREV-NUMERIC NOT >
+                       WS-CURRENT-VALUE-NUMERIC THEN
+                           MOVE "false" TO WS-COMMAND-RESULT
+                       END-IF
+                   ELSE
+                       PERFORM THROW-NOT-NUMERIC-ERROR-PROCEDURE
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WS-CURRENT-VALUE TO WS-COMPARE-PREV.
+       THROW-NOT-NUMERIC-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP TYPE ERROR:" TO WS-ERROR-NAME.
+           STRING WS-CURRENT-VALUE DELIMITED BY SPACE
+             " IS NOT NUMERIC." DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       LISP-AND-PROCEDURE.
+           PERFORM DETERMINE-TRUTHY-PROCEDURE.
+           IF WS-DEFINE-ARG-COUNT = 1 THEN
+               IF WS-IF-COND-TRUE THEN
+                   MOVE "true" TO WS-COMMAND-RESULT
+               ELSE
+                   MOVE "false" TO WS-COMMAND-RESULT
+               END-IF
+           ELSE
+               IF WS-COMMAND-RESULT(1:4) = "true" AND WS-IF-COND-TRUE
+               THEN
+                   MOVE "true" TO WS-COMMAND-RESULT
+               ELSE
+                   MOVE "false" TO WS-COMMAND-RESULT
+               END-IF
+           END-IF.
+       LISP-OR-PROCEDURE.
+           PERFORM DETERMINE-TRUTHY-PROCEDURE.
+           IF WS-DEFINE-ARG-COUNT = 1 THEN
+               IF WS-IF-COND-TRUE THEN
+                   MOVE "true" TO WS-COMMAND-RESULT
+               ELSE
+                   MOVE "false" TO WS-COMMAND-RESULT
+               END-IF
+           ELSE
+               IF WS-COMMAND-RESULT(1:4) = "true" OR WS-IF-COND-TRUE
+               THEN
+                   MOVE "true" TO WS-COMMAND-RESULT
+               ELSE
+                   MOVE "false" TO WS-COMMAND-RESULT
+               END-IF
+           END-IF.
+       LISP-NOT-PROCEDURE.
+           PERFORM DETERMINE-TRUTHY-PROCEDURE.
+           IF WS-IF-COND-TRUE THEN
+               MOVE "false" TO WS-COMMAND-RESULT
+           ELSE
+               MOVE "true" TO WS-COMMAND-RESULT
+           END-IF.
+       LISP-CONCAT-PROCEDURE.
+      *****(concat a b c ...) appends each argument's text onto the
+      *****previous result with no separator - built up piece by
+      *****piece the same way LISP-LIST-PROCEDURE builds "(a b c)".
+           IF WS-COMMAND-RESULT EQUAL SPACES THEN
+               MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+           ELSE
+               MOVE WS-COMMAND-RESULT TO WS-LIST-SCRATCH
+               COMPUTE WS-LIST-BUILD-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-SCRATCH))
+               COMPUTE WS-VALUE-TRIM-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE))
+               STRING WS-LIST-SCRATCH(1:WS-LIST-BUILD-LEN)
+                 DELIMITED BY SIZE
+                 WS-CURRENT-VALUE(1:WS-VALUE-TRIM-LEN) DELIMITED BY SIZE
+                 INTO WS-COMMAND-RESULT
+           END-IF.
+       LISP-SUBSTR-PROCEDURE.
+      *****(substr STR START LEN) - 1-based START position, pulling
+      *****LEN characters out of STR. WS-SUBSTR-BASE holds the first
+      *****argument across calls the same way WS-CONS-FIRST does for
+      *****LISP-CONS-PROCEDURE.
+           EVALUATE WS-DEFINE-ARG-COUNT
+           WHEN 1
+               MOVE WS-CURRENT-VALUE TO WS-SUBSTR-BASE
+           WHEN 2
+               MOVE WS-CURRENT-VALUE-NUMERIC TO WS-SUBSTR-START
+           WHEN 3
+               MOVE WS-CURRENT-VALUE-NUMERIC TO WS-SUBSTR-LEN
+      *****Reference modification below is only valid for START >= 1
+      *****and START+LEN-1 within the 100-byte WS-SUBSTR-BASE field -
+      *****unlike car/cdr this had no guard, so an out-of-range START
+      *****or LEN read past the field instead of failing cleanly.
+               IF WS-SUBSTR-START < 1 OR WS-SUBSTR-LEN < 1 OR
+                 WS-SUBSTR-START + WS-SUBSTR-LEN - 1 > 100 THEN
+                   PERFORM THROW-SUBSTR-OUT-OF-BOUNDS-ERROR-PROCEDURE
+               ELSE
+                   MOVE WS-SUBSTR-BASE(WS-SUBSTR-START:WS-SUBSTR-LEN)
+                     TO WS-COMMAND-RESULT
+               END-IF
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       LISP-STRLEN-PROCEDURE.
+      *****(strlen STR) - numeric length of STR's trimmed text.
+           COMPUTE WS-COMMAND-RESULT-NUMERIC =
+             FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-VALUE)).
        APPLY-VALUE-TO-EXPRESSION.
            MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND.
            PERFORM EVALUATE-CURRENT-COMMAND.
-      D     DISPLAY "APPLY-VALUE-TO-EXPRESSION".
+           IF WS-TRACE-YES THEN
+               DISPLAY "APPLY-VALUE-TO-EXPRESSION"
+           END-IF.
        LISP-PRINT-PROCEDURE.
-      D    DISPLAY "LISP-PRINT-PROCEDURE"
+           IF WS-TRACE-YES THEN
+               DISPLAY "LISP-PRINT-PROCEDURE"
+           END-IF.
            MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT.
-           DISPLAY WS-COMMAND-RESULT.
+           IF WS-CURRENT-VALUE-NUMERIC IS NUMERIC THEN
+      *****Signed numeric result - render with a real sign, not
+      *****the raw overpunched DISPLAY byte.
+               MOVE WS-CURRENT-VALUE-NUMERIC TO WS-PRINT-EDIT-NUMERIC
+               DISPLAY WS-PRINT-EDIT-NUMERIC
+               MOVE SPACES TO RESULTS-RECORD
+               STRING LS-LISP-FILE-NAME DELIMITED BY SPACE
+                   "#" DELIMITED BY SIZE
+                   WS-TOP-LEVEL-FORM-INDEX DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WS-PRINT-EDIT-NUMERIC DELIMITED BY SIZE
+                   INTO RESULTS-RECORD
+           ELSE
+               DISPLAY WS-COMMAND-RESULT
+               MOVE SPACES TO RESULTS-RECORD
+               STRING LS-LISP-FILE-NAME DELIMITED BY SPACE
+                   "#" DELIMITED BY SIZE
+                   WS-TOP-LEVEL-FORM-INDEX DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WS-COMMAND-RESULT DELIMITED BY SIZE
+                   INTO RESULTS-RECORD
+           END-IF.
+           IF WS-RESULTS-FILE-STATUS-OK THEN
+               WRITE RESULTS-RECORD
+               IF NOT WS-RESULTS-FILE-STATUS-OK THEN
+                   DISPLAY "LISP: RESULTS-FILE WRITE FAILED, STATUS="
+                       WS-RESULTS-FILE-STATUS
+               END-IF
+           END-IF.
        LISP-ADD-PROCEDURE.
-           IF WS-COMMAND-RESULT-NUMERIC EQUALS SPACES THEN
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL SPACES THEN
                MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
            END-IF.
            ADD WS-CURRENT-VALUE-NUMERIC TO WS-COMMAND-RESULT-NUMERIC.
+       LISP-SUBTRACT-PROCEDURE.
+      *****First operand seeds the result, subsequent operands
+      *****are subtracted from it (- 10 3 2) = 5.
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC
+                 TO WS-COMMAND-RESULT-NUMERIC
+           ELSE
+               SUBTRACT WS-CURRENT-VALUE-NUMERIC
+                 FROM WS-COMMAND-RESULT-NUMERIC
+           END-IF.
+       LISP-MULTIPLY-PROCEDURE.
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC
+                 TO WS-COMMAND-RESULT-NUMERIC
+           ELSE
+               MULTIPLY WS-CURRENT-VALUE-NUMERIC BY
+                 WS-COMMAND-RESULT-NUMERIC
+           END-IF.
+       LISP-DIVIDE-PROCEDURE.
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC
+                 TO WS-COMMAND-RESULT-NUMERIC
+           ELSE IF WS-CURRENT-VALUE-NUMERIC = 0 THEN
+               MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG
+               MOVE "LISP DIVIDE BY ZERO ERROR:" TO WS-ERROR-NAME
+               MOVE "Division by zero in / expression."
+                 TO WS-ERROR-MESSAGE
+               SET WS-ERROR-FATAL-YES TO TRUE
+               CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR
+           ELSE
+               DIVIDE WS-COMMAND-RESULT-NUMERIC BY
+                 WS-CURRENT-VALUE-NUMERIC
+                 GIVING WS-COMMAND-RESULT-NUMERIC
+           END-IF.
        LOG-COMMAND-EVALUTATION.
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE SPACES TO WS-LOG-RECORD-FUNCTION-NAME.
            STRING "LISP:" DELIMITED BY SIZE
             WS-CURR-COMMAND INTO
                 WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
            STRING 'Result:' DELIMITED BY SIZE
              WS-COMMAND-RESULT DELIMITED BY SIZE
              INTO WS-LOG-RECORD-MESSAGE
            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+       START-TOP-LEVEL-FORM-PROCEDURE.
+      *****A raw paren depth of zero going to one marks the start of a
+      *****new independent top-level expression in this file.
+           ADD 1 TO WS-TOP-LEVEL-FORM-INDEX.
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "LISP:START-TOP-LEVEL-FORM"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
+           STRING "Starting expression " DELIMITED BY SIZE
+             WS-TOP-LEVEL-FORM-INDEX DELIMITED BY SIZE
+             INTO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+       END-TOP-LEVEL-FORM-PROCEDURE.
+      *****A raw paren depth going back to zero marks the end of the
+      *****current independent top-level expression in this file.
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "LISP:END-TOP-LEVEL-FORM"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
+           STRING "Completed expression " DELIMITED BY SIZE
+             WS-TOP-LEVEL-FORM-INDEX DELIMITED BY SIZE
+             INTO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
        END PROGRAM LISP.
