@@ -9,51 +9,315 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT TESTS-FILE ASSIGN TO "..\test\tests-lists.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TESTS-FILE ASSIGN TO DYNAMIC WS-TESTS-FILE-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TESTS-FILE-STATUS.
+       SELECT OPTIONAL CHECKPOINT-FILE
+          ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+       SELECT OPTIONAL REPL-FILE
+          ASSIGN TO DYNAMIC WS-REPL-FILE-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-REPL-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD TESTS-FILE.
        01 LISP-TEST-FILE-NAME PIC X(100).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(100).
+       FD REPL-FILE.
+       01 REPL-RECORD PIC X(200).
        WORKING-STORAGE SECTION.
+      *****************************************
+      *    Interactive REPL mode (-i switch)
+      *****************************************
+       01 WS-REPL-FILE-NAME PIC X(100) VALUE '..\logs\repl.data'.
+       01 WS-REPL-FILE-STATUS PIC XX.
+           88 WS-REPL-FILE-STATUS-OK VALUE '00'.
+       01 WS-REPL-MODE-FLAG PIC X VALUE 'N'.
+           88 WS-REPL-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-REPL-EXIT-FLAG PIC X VALUE 'N'.
+           88 WS-REPL-EXIT-YES VALUE 'Y', FALSE 'N'.
+       01 WS-REPL-INPUT-LINE PIC X(200).
+       01 WS-CHECKPOINT-FILE-NAME PIC X(100).
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+           88 WS-CHECKPOINT-FILE-STATUS-OK VALUE '00'.
+       01 WS-CHECKPOINT-LAST-FILE PIC X(100) VALUE SPACES.
+       01 WS-CHECKPOINT-SKIP-FLAG PIC X.
+           88 WS-CHECKPOINT-SKIPPING-YES VALUE 'Y', FALSE 'N'.
        01 WS-CMD-LINE.
            02 WS-CMD-LINE-VAL PIC X(100).
            02 WS-CMD-LINE-NUM-AGRS PIC 9(4).
+       01 WS-TESTS-FILE-NAME PIC X(100).
+       01 WS-TESTS-FILE-STATUS PIC XX.
+           88 WS-TESTS-FILE-STATUS-OK VALUE '00'.
+       01 WS-BATCH-EOF-FLAG PIC X.
+           88 WS-BATCH-EOF-YES VALUE 'Y', FALSE 'N'.
+       01 WS-BATCH-MODE-FLAG PIC X VALUE 'N'.
+           88 WS-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-TRACE-FLAG PIC X VALUE 'N'.
+           88 WS-TRACE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-CMD-LINE-ARG PIC X(100).
+       01 WS-CMD-LINE-ARG-INDEX PIC 9(4).
+      *****************************************
+      *    WS Shared with LISP SubRoutine - runtime parameters
+      *****************************************
+       01 WS-RUN-PARAMS.
+           02 WS-RUN-PARAM-COUNT PIC 9(2) VALUE 0.
+           02 WS-RUN-PARAM-ENTRY OCCURS 20 TIMES.
+               03 WS-RUN-PARAM-NAME PIC X(50).
+      *****Widened to match WS-VAR-VALUE/LS-VAR-VALUE PIC X(100) in
+      *****LISP.cbl - a PIC X(20) run parameter value silently
+      *****truncated anything longer before it ever reached there.
+               03 WS-RUN-PARAM-VALUE PIC X(100).
+       01 WS-LISP-RESULT-FLAG PIC X.
+           88 WS-LISP-RESULT-FATAL-YES VALUE 'Y', FALSE 'N'.
+       01 WS-TOKENIZER-RESULT-FLAG PIC X.
+           88 WS-TOKENIZER-RESULT-FATAL-YES VALUE 'Y', FALSE 'N'.
+       01 WS-BATCH-PASS-COUNT PIC 9(4) VALUE 0.
+       01 WS-BATCH-FAIL-COUNT PIC 9(4) VALUE 0.
+       01 WS-BATCH-SUMMARY-LINE PIC X(80).
       *****************************************
       *    WS Shared with LOGGER SubRoutine
       *****************************************
-           01 WS-LOG-OPERATION-FLAG PIC X(5).
-           01 WS-LOG-RECORD.
-               02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 WS-LOG-RECORD-MESSAGE PIC X(100).
+       01 WS-LOG-OPERATION-FLAG PIC X(5).
+       COPY "log-record.cpy"
+           REPLACING ==PREFIX-LOG-RECORD-FUNCTION-NAME==
+                  BY ==WS-LOG-RECORD-FUNCTION-NAME==
+                     ==PREFIX-LOG-RECORD-MESSAGE==
+                  BY ==WS-LOG-RECORD-MESSAGE==
+                     ==PREFIX-LOG-RECORD==
+                  BY ==WS-LOG-RECORD==.
       *****************************************
       *    WS Shared with TOKENIZER, LISP SubRoutine
       *****************************************
-      *****IF WS-SYMBOL-LENGTH CHANGED HERE PLEASE CHANGE IN TOKENIZER, LISP
        01 WS-LISP-FILE-NAME PIC X(100).
-       78 WS-SYMBOL-LENGTH VALUE 100.
-       01 WS-LISP-SYMBOLS.
-           02 WS-SYMBOL-TABLE-SIZE PIC 9(4).
-           02 WS-SYMBOL PIC X(50) OCCURS WS-SYMBOL-LENGTH TIMES.
-           02 WS-SYMBOL-LEN PIC 9(2) OCCURS WS-SYMBOL-LENGTH TIMES.
+       COPY "lisp-symbols.cpy"
+           REPLACING ==PREFIX-SYMBOL-TABLE-SIZE==
+                  BY ==WS-SYMBOL-TABLE-SIZE==
+                     ==PREFIX-SYMBOL-LEN==
+                  BY ==WS-SYMBOL-LEN==
+                     ==PREFIX-SYMBOL==
+                  BY ==WS-SYMBOL==
+                     ==PREFIX-LISP-SYMBOLS==
+                  BY ==WS-LISP-SYMBOLS==
+                     ==PREFIX-MAX-SYMBOLS==
+                  BY ==WS-MAX-SYMBOLS==.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT-LOGGER-PROCEDURE.
            PERFORM READ-CMD-LINE-PROCEDURE.
-           PERFORM TOKENIZE-LISP-PROCEDURE.
-           PERFORM EVALUTE-LISP-PROCEDURE.
+           IF WS-CMD-LINE-NUM-AGRS = 0 THEN
+               PERFORM BATCH-DRIVER-PROCEDURE
+           ELSE IF WS-REPL-MODE-YES THEN
+               PERFORM REPL-DRIVER-PROCEDURE
+           ELSE
+               PERFORM TOKENIZE-LISP-PROCEDURE
+               PERFORM EVALUTE-LISP-PROCEDURE
+           END-IF.
            PERFORM CLOSE-LOGGER-PROCEDURE.
            GOBACK.
        READ-CMD-LINE-PROCEDURE.
       ********* Read the lisp file name and save to working storage
            ACCEPT WS-CMD-LINE-NUM-AGRS FROM ARGUMENT-NUMBER.
            ACCEPT WS-CMD-LINE-VAL FROM ARGUMENT-VALUE.
-           MOVE WS-CMD-LINE-VAL TO WS-LISP-FILE-NAME.
+      ********* "-i" as the first argument starts the interactive
+      ********* REPL instead of naming a lisp file to run.
+           IF WS-CMD-LINE-VAL = "-i" THEN
+               SET WS-REPL-MODE-YES TO TRUE
+           ELSE
+               MOVE WS-CMD-LINE-VAL TO WS-LISP-FILE-NAME
+           END-IF.
+      ********* Any further arguments are either the "-trace" switch
+      ********* (turns on TOKENIZER/LISP's runtime tracing without a
+      ********* recompile) or a "name=value" runtime parameter to bind
+      ********* into the script's variable table before it evaluates.
+           MOVE 0 TO WS-RUN-PARAM-COUNT.
+           PERFORM VARYING WS-CMD-LINE-ARG-INDEX FROM 2 BY 1 UNTIL
+           WS-CMD-LINE-ARG-INDEX > WS-CMD-LINE-NUM-AGRS
+               DISPLAY WS-CMD-LINE-ARG-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-CMD-LINE-ARG FROM ARGUMENT-VALUE
+               IF WS-CMD-LINE-ARG = "-trace" THEN
+                   SET WS-TRACE-YES TO TRUE
+               ELSE
+                   PERFORM PARSE-RUN-PARAM-PROCEDURE
+               END-IF
+           END-PERFORM.
+      ********* Tests-list path comes from the environment so this
+      ********* program doesn't need editing/recompiling to run
+      ********* outside the dev box.
+           ACCEPT WS-TESTS-FILE-NAME FROM ENVIRONMENT "CISP_TESTS_FILE".
+           IF WS-TESTS-FILE-NAME = SPACES THEN
+               MOVE "..\test\tests-lists.txt" TO WS-TESTS-FILE-NAME
+           END-IF.
+           ACCEPT WS-CHECKPOINT-FILE-NAME
+             FROM ENVIRONMENT "CISP_CHECKPOINT_FILE".
+           IF WS-CHECKPOINT-FILE-NAME = SPACES THEN
+               MOVE "..\logs\checkpoint.data" TO WS-CHECKPOINT-FILE-NAME
+           END-IF.
+           ACCEPT WS-REPL-FILE-NAME FROM ENVIRONMENT "CISP_REPL_FILE".
+           IF WS-REPL-FILE-NAME = SPACES THEN
+               MOVE "..\logs\repl.data" TO WS-REPL-FILE-NAME
+           END-IF.
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
            MOVE "CISP:READ-CMD-LINE-PROCEDURE"
            TO WS-LOG-RECORD-FUNCTION-NAME.
            MOVE "Reading commandline argument" TO WS-LOG-RECORD-MESSAGE.
            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+       PARSE-RUN-PARAM-PROCEDURE.
+           ADD 1 TO WS-RUN-PARAM-COUNT.
+           UNSTRING WS-CMD-LINE-ARG DELIMITED BY "="
+               INTO WS-RUN-PARAM-NAME(WS-RUN-PARAM-COUNT)
+                    WS-RUN-PARAM-VALUE(WS-RUN-PARAM-COUNT)
+           END-UNSTRING.
+       READ-CHECKPOINT-PROCEDURE.
+      *****Recover the last filename completed by a prior run so a
+      *****restart can skip straight past everything already done.
+           MOVE SPACES TO WS-CHECKPOINT-LAST-FILE.
+           SET WS-CHECKPOINT-SKIPPING-YES TO FALSE.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CHECKPOINT-RECORD NOT = SPACES THEN
+                       MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-LAST-FILE
+                       SET WS-CHECKPOINT-SKIPPING-YES TO TRUE
+                   END-IF
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-PROCEDURE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LISP-FILE-NAME TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       BATCH-DRIVER-PROCEDURE.
+      ********* No lisp file given on the command line - process every
+      ********* file listed one-per-line in TESTS-FILE instead.
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "CISP:BATCH-DRIVER-PROCEDURE"
+           TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE "Starting batch run over TESTS-FILE"
+           TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+           SET WS-BATCH-MODE-YES TO TRUE.
+           MOVE 0 TO WS-BATCH-PASS-COUNT.
+           MOVE 0 TO WS-BATCH-FAIL-COUNT.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+           PERFORM RUN-BATCH-LOOP-PROCEDURE.
+      *****If the checkpoint's last-file was never matched against any
+      *****file in this run of TESTS-FILE (a stale/mismatched
+      *****checkpoint), every file was skipped and the counts below
+      *****are vacuous - warn and re-run the whole batch from the top
+      *****instead of reporting a false "0 Passed 0 Failed" clean run.
+           IF WS-CHECKPOINT-SKIPPING-YES THEN
+               DISPLAY "CISP: CHECKPOINT FILE '" WS-CHECKPOINT-LAST-FILE
+                   "' NOT FOUND IN TESTS-FILE, IGNORING CHECKPOINT AND"
+                   " RE-RUNNING BATCH FROM THE TOP"
+               SET WS-CHECKPOINT-SKIPPING-YES TO FALSE
+               MOVE 0 TO WS-BATCH-PASS-COUNT
+               MOVE 0 TO WS-BATCH-FAIL-COUNT
+               PERFORM RUN-BATCH-LOOP-PROCEDURE
+           END-IF.
+      *****Whole batch finished (crashed or not, we reached EOF) - clear
+      *****the checkpoint so the next invocation starts from the top.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           STRING "Batch complete. Passed: " DELIMITED BY SIZE
+               WS-BATCH-PASS-COUNT DELIMITED BY SIZE
+               "  Failed: " DELIMITED BY SIZE
+               WS-BATCH-FAIL-COUNT DELIMITED BY SIZE
+               INTO WS-BATCH-SUMMARY-LINE.
+           DISPLAY WS-BATCH-SUMMARY-LINE.
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "CISP:BATCH-DRIVER-PROCEDURE"
+           TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE WS-BATCH-SUMMARY-LINE TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+       RUN-BATCH-LOOP-PROCEDURE.
+      *****Split out of BATCH-DRIVER-PROCEDURE so a stale checkpoint
+      *****mismatch (see below) can re-run the whole pass a second time
+      *****with a single PERFORM instead of duplicating this loop.
+           OPEN INPUT TESTS-FILE.
+           IF NOT WS-TESTS-FILE-STATUS-OK THEN
+      *****Never let an unopened TESTS-FILE fall into the READ loop
+      *****below - that would abend the whole batch run instead of
+      *****reporting a clean error for a missing/misconfigured
+      *****CISP_TESTS_FILE.
+               DISPLAY "CISP: TESTS-FILE OPEN FAILED, STATUS="
+                   WS-TESTS-FILE-STATUS ", SKIPPING BATCH RUN"
+           ELSE
+               SET WS-BATCH-EOF-YES TO FALSE
+               PERFORM UNTIL WS-BATCH-EOF-YES
+                   READ TESTS-FILE
+                       AT END
+                           SET WS-BATCH-EOF-YES TO TRUE
+                       NOT AT END
+                           IF LISP-TEST-FILE-NAME NOT = SPACES THEN
+                               IF WS-CHECKPOINT-SKIPPING-YES THEN
+      *****Resuming a prior run - skip everything up to and including
+      *****the last file the checkpoint recorded as completed.
+                                   IF LISP-TEST-FILE-NAME =
+                                   WS-CHECKPOINT-LAST-FILE THEN
+                                       SET WS-CHECKPOINT-SKIPPING-YES
+                                         TO FALSE
+                                   END-IF
+                               ELSE
+                                   MOVE LISP-TEST-FILE-NAME
+                                     TO WS-LISP-FILE-NAME
+                                   PERFORM TOKENIZE-LISP-PROCEDURE
+      *****A fatal script error no longer takes the whole batch down -
+      *****TOKENIZER/LISP report it back via a result flag so this
+      *****file is tallied as a failure and the run moves on.
+                                   IF WS-TOKENIZER-RESULT-FATAL-YES THEN
+                                       ADD 1 TO WS-BATCH-FAIL-COUNT
+                                   ELSE
+                                       PERFORM EVALUTE-LISP-PROCEDURE
+                                       IF WS-LISP-RESULT-FATAL-YES THEN
+                                           ADD 1 TO WS-BATCH-FAIL-COUNT
+                                       ELSE
+                                           ADD 1 TO WS-BATCH-PASS-COUNT
+                                       END-IF
+                                   END-IF
+                                   PERFORM WRITE-CHECKPOINT-PROCEDURE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TESTS-FILE
+           END-IF.
+       REPL-DRIVER-PROCEDURE.
+      ********* "-i" was given - read one expression at a time from
+      ********* the terminal, tokenize/evaluate it through a scratch
+      ********* file (so TOKENIZE-LISP-PROCEDURE / EVALUTE-LISP-
+      ********* PROCEDURE don't need to know they're not reading a
+      ********* real test file), print its result, and loop.
+           DISPLAY "CISP interactive mode. Type (quit) to exit.".
+      *****Batch mode so a bad snippet is reported and the loop keeps
+      *****going instead of CISP-ERROR taking the whole session down.
+           SET WS-BATCH-MODE-YES TO TRUE.
+           SET WS-REPL-EXIT-YES TO FALSE.
+           PERFORM UNTIL WS-REPL-EXIT-YES
+               DISPLAY "cisp> " WITH NO ADVANCING
+               ACCEPT WS-REPL-INPUT-LINE FROM CONSOLE
+               IF FUNCTION TRIM(WS-REPL-INPUT-LINE) = "(quit)" THEN
+                   SET WS-REPL-EXIT-YES TO TRUE
+               ELSE IF FUNCTION TRIM(WS-REPL-INPUT-LINE) NOT = SPACES
+               THEN
+                   PERFORM WRITE-REPL-SCRATCH-PROCEDURE
+                   MOVE WS-REPL-FILE-NAME TO WS-LISP-FILE-NAME
+                   PERFORM TOKENIZE-LISP-PROCEDURE
+                   IF NOT WS-TOKENIZER-RESULT-FATAL-YES THEN
+                       PERFORM EVALUTE-LISP-PROCEDURE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       WRITE-REPL-SCRATCH-PROCEDURE.
+           OPEN OUTPUT REPL-FILE.
+           MOVE WS-REPL-INPUT-LINE TO REPL-RECORD.
+           WRITE REPL-RECORD.
+           CLOSE REPL-FILE.
        TOKENIZE-LISP-PROCEDURE.
       ********* Tokenize the Lisp string
             MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
@@ -61,14 +325,17 @@
             MOVE "Starting Tokenizer" TO WS-LOG-RECORD-MESSAGE.
             CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
             CALL "TOKENIZER" USING WS-LISP-FILE-NAME,
-                 WS-SYMBOL-LENGTH, WS-LISP-SYMBOLS.
+                 WS-MAX-SYMBOLS, WS-LISP-SYMBOLS, WS-BATCH-MODE-FLAG,
+                 WS-TOKENIZER-RESULT-FLAG, WS-TRACE-FLAG.
        EVALUTE-LISP-PROCEDURE.
       ********* Evalute lisp
             MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
             MOVE "LISP" TO WS-LOG-RECORD-FUNCTION-NAME.
             MOVE "Starting Lisp Evalutation" TO WS-LOG-RECORD-MESSAGE.
             CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
-            CALL "LISP" USING WS-LISP-SYMBOLS.
+            CALL "LISP" USING WS-LISP-FILE-NAME, WS-LISP-SYMBOLS,
+                 WS-BATCH-MODE-FLAG, WS-LISP-RESULT-FLAG, WS-TRACE-FLAG,
+                 WS-RUN-PARAMS.
        INIT-LOGGER-PROCEDURE.
             MOVE "OPEN" TO WS-LOG-OPERATION-FLAG.
             CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
