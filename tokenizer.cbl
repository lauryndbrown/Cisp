@@ -10,20 +10,57 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LISP-FILE ASSIGN TO DYNAMIC WS-LISP-NAME
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISP-FILE-STATUS.
+           SELECT OPTIONAL SYMBOLS-FILE
+               ASSIGN TO DYNAMIC WS-SYMBOLS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYMBOLS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD LISP-FILE.
            01 IN-LISP-RECORD PIC X(200).
+       FD SYMBOLS-FILE.
+       01 SYMBOLS-RECORD PIC X(250).
        WORKING-STORAGE SECTION.
+       01 WS-SYMBOLS-FILE-NAME PIC X(100)
+           VALUE '..\logs\symbols.data'.
+      *****Without a FILE STATUS clause a failed OPEN/WRITE aborts the
+      *****run at the libcob level instead of leaving it to WS-ERROR-
+      *****FATAL-YES/CISP-ERROR the way every other failure is handled.
+       01 WS-SYMBOLS-FILE-STATUS PIC XX.
+           88 WS-SYMBOLS-FILE-STATUS-OK VALUE '00'.
+       01 WS-LISP-FILE-STATUS PIC XX.
+           88 WS-LISP-FILE-STATUS-OK VALUE '00'.
        01 WS-LISP-NAME PIC X(100).
        01 WS-IN-LISP-RECORD PIC X(200).
        01 WS-LISP-EOF PIC X.
+       01 WS-TRACE-FLAG PIC X.
+           88 WS-TRACE-YES VALUE 'Y', FALSE 'N'.
+      *****************************************
+      *    Paren balance validation
+      *****************************************
+       01 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+       01 WS-PAREN-BALANCE PIC S9(6) VALUE 0.
+       01 WS-PAREN-SCAN-INDEX PIC 9(4).
+      *****************************************
+      *    WS Shared with CISP-ERROR SubRoutine
+      *****************************************
+       01 WS-CISP-ERROR-FLAG PIC X(30).
+       01 WS-ERROR.
+          02 WS-ERROR-NAME PIC X(40).
+          02 WS-ERROR-FATAL PIC X.
+           88 WS-ERROR-FATAL-YES VALUE 'Y', FALSE 'N'.
+          02 WS-ERROR-MESSAGE PIC X(100).
+          02 WS-ERROR-BATCH-MODE PIC X.
+           88 WS-ERROR-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
        78 WS-MAX-LISP-LENGTH VALUE 200.
        01 WS-LISP-LENGTH PIC 9(10).
        01 WS-CALC-LENGTH-STR PIC X(200).
        01 WS-IS-COMMENT PIC X.
            88 WS-IS-COMMENT-YES VALUE "Y", FALSE 'N'.
+       01 WS-INLINE-COMMENT-FLAG PIC X.
+           88 WS-INLINE-COMMENT-SEEN VALUE "Y", FALSE 'N'.
        01 WS-FORMAT-LISP.
            02 WS-NUM-LENGTH-ADD PIC 9(10).
            02 WS-PAREN-RIGHT PIC X.
@@ -56,31 +93,80 @@
       *    WS Shared with LOGGER SubRoutine
       *****************************************
        01 WS-LOG-OPERATION-FLAG PIC X(5).
-       01 WS-LOG-RECORD.
-           02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-           02 WS-LOG-RECORD-MESSAGE PIC X(100).
+       COPY "log-record.cpy"
+           REPLACING ==PREFIX-LOG-RECORD-FUNCTION-NAME==
+                  BY ==WS-LOG-RECORD-FUNCTION-NAME==
+                     ==PREFIX-LOG-RECORD-MESSAGE==
+                  BY ==WS-LOG-RECORD-MESSAGE==
+                     ==PREFIX-LOG-RECORD==
+                  BY ==WS-LOG-RECORD==.
        LINKAGE SECTION.
       ********* Size of table must equal size specified in CISP
        01 LS-LISP-FILE-NAME PIC X(100).
        01 LS-SYMBOL-LENGTH PIC 9(4).
-       01 LS-LISP-SYMBOLS.
-           02 LS-SYMBOL-TABLE-SIZE PIC 9(4).
-           02 LS-SYMBOL PIC X(50) OCCURS 100 TIMES.
-           02 LS-SYMBOL-LEN PIC 9(2) OCCURS 100 TIMES.
+       COPY "lisp-symbols.cpy"
+           REPLACING ==PREFIX-SYMBOL-TABLE-SIZE==
+                  BY ==LS-SYMBOL-TABLE-SIZE==
+                     ==PREFIX-SYMBOL-LEN==
+                  BY ==LS-SYMBOL-LEN==
+                     ==PREFIX-SYMBOL==
+                  BY ==LS-SYMBOL==
+                     ==PREFIX-LISP-SYMBOLS==
+                  BY ==LS-LISP-SYMBOLS==
+                     ==PREFIX-MAX-SYMBOLS==
+                  BY ==LS-MAX-SYMBOLS==.
+       01 LS-BATCH-MODE-FLAG PIC X.
+           88 LS-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 LS-TOKENIZER-RESULT-FLAG PIC X.
+           88 LS-TOKENIZER-RESULT-FATAL-YES VALUE 'Y', FALSE 'N'.
+       01 LS-TRACE-FLAG PIC X.
        PROCEDURE DIVISION USING LS-LISP-FILE-NAME,
-             LS-SYMBOL-LENGTH, LS-LISP-SYMBOLS.
+             LS-SYMBOL-LENGTH, LS-LISP-SYMBOLS, LS-BATCH-MODE-FLAG,
+             LS-TOKENIZER-RESULT-FLAG, LS-TRACE-FLAG.
        MAIN-PROCEDURE.
-
+           MOVE LS-TRACE-FLAG TO WS-TRACE-FLAG.
+           MOVE LS-BATCH-MODE-FLAG TO WS-ERROR-BATCH-MODE.
+           SET WS-ERROR-FATAL-YES TO FALSE.
+           SET LS-TOKENIZER-RESULT-FATAL-YES TO FALSE.
+           MOVE 0 TO WS-LINE-NUMBER.
+           MOVE 0 TO WS-PAREN-BALANCE.
+      ******** Symbols dump path comes from the environment so this
+      ******** program doesn't need editing/recompiling to run outside
+      ******** the dev box.
+           ACCEPT WS-SYMBOLS-FILE-NAME FROM ENVIRONMENT
+             "CISP_SYMBOLS_FILE".
+           IF WS-SYMBOLS-FILE-NAME = SPACES THEN
+               MOVE '..\logs\symbols.data' TO WS-SYMBOLS-FILE-NAME
+           END-IF.
       ******** Open and read in the lisp file
            PERFORM FILE-HANDLING-PROCEDURE.
-      D    DISPLAY "AFTER FILE-HANDLING-PROCEDURE:" WS-IN-LISP-RECORD.
+           IF WS-TRACE-YES THEN
+               DISPLAY "AFTER FILE-HANDLING-PROCEDURE:"
+                 WS-IN-LISP-RECORD
+           END-IF.
+      *****A fatal paren-balance error found while reading returns here
+      *****instead of STOP RUN-ing when in batch mode - skip tokenizing
+      *****this bad file and let CISP move on to the next one.
+           IF WS-ERROR-FATAL-YES THEN
+               SET LS-TOKENIZER-RESULT-FATAL-YES TO TRUE
+           ELSE
       ******* tokenize lisp and store in symbol table
-           PERFORM TOKENIZE-LISP-PROCEDURE.
-           PERFORM CAL-LENGTH-ALL-SYMBOLS.
-      D    PERFORM PRINT-SYMBOL-TABLE.
+               PERFORM TOKENIZE-LISP-PROCEDURE
+               PERFORM CAL-LENGTH-ALL-SYMBOLS
+               PERFORM WRITE-SYMBOL-TABLE-FILE-PROCEDURE
+               IF WS-TRACE-YES THEN
+                   PERFORM PRINT-SYMBOL-TABLE
+               END-IF
+           END-IF.
            GOBACK.
        CAL-LENGTH-ALL-SYMBOLS.
-           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT = 100
+      *****LS-SYMBOL-LENGTH is the table's 2000-entry max capacity, not
+      *****this file's actual token count - bound to LS-SYMBOL-TABLE-
+      *****SIZE like PRINT-SYMBOL-TABLE/WRITE-SYMBOL-TABLE-FILE-
+      *****PROCEDURE already do, or every file pays for ~2000 iterations
+      *****regardless of its real size.
+           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
+           WS-COUNT > LS-SYMBOL-TABLE-SIZE
                PERFORM CALC-LENGTH-SYMBOL
                MOVE WS-PARSE-EXPRESSION-LEN TO LS-SYMBOL-LEN(WS-COUNT)
            END-PERFORM.
@@ -88,7 +174,7 @@
            SET WS-PARSE-HAS-ENDED TO FALSE.
            MOVE 0 TO WS-PARSE-EXPRESSION-LEN.
            PERFORM VARYING WS-PARSE-STR-INDEX FROM 1 BY 1 UNTIL
-           WS-PARSE-HAS-ENDED OR WS-PARSE-STR-INDEX > 100
+           WS-PARSE-HAS-ENDED OR WS-PARSE-STR-INDEX > 200
                IF LS-SYMBOL(WS-COUNT)(WS-PARSE-STR-INDEX:1) = " " THEN
                    SET WS-PARSE-HAS-ENDED TO TRUE
                ELSE
@@ -96,11 +182,19 @@
                END-IF
            END-PERFORM.
        APPEND-LISP-PROCEDURE.
-      D    DISPLAY IN-LISP-RECORD.
+           ADD 1 TO WS-LINE-NUMBER.
+           IF WS-TRACE-YES THEN
+               DISPLAY IN-LISP-RECORD
+           END-IF.
       **********CALC IN-LISP-RECORD LENGTH
            MOVE IN-LISP-RECORD TO WS-CALC-LENGTH-STR
            PERFORM CALC-LISP-LENGTH
            IF NOT WS-IS-COMMENT-YES THEN
+               PERFORM VALIDATE-PAREN-BALANCE-PROCEDURE
+           END-IF.
+           IF WS-ERROR-FATAL-YES THEN
+               CONTINUE
+           ELSE IF NOT WS-IS-COMMENT-YES THEN
                IF WS-TEMP-NUM = 0 THEN
                    MOVE IN-LISP-RECORD TO WS-IN-LISP-RECORD
                ELSE
@@ -117,23 +211,38 @@
       ***** Opens LISP-FILE for reading ****************************
            MOVE LS-LISP-FILE-NAME TO WS-LISP-NAME
            OPEN INPUT LISP-FILE.
+           IF NOT WS-LISP-FILE-STATUS-OK THEN
+               MOVE "Y" TO WS-LISP-EOF
+               PERFORM THROW-LISP-FILE-OPEN-ERROR-PROCEDURE
+           END-IF.
+           IF NOT WS-LISP-EOF = "Y" THEN
            READ LISP-FILE
                AT END MOVE "Y" TO WS-LISP-EOF
                NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
                    MOVE IN-LISP-RECORD TO WS-CALC-LENGTH-STR
                    PERFORM CALC-LISP-LENGTH
                    IF NOT WS-IS-COMMENT-YES THEN
+                       PERFORM VALIDATE-PAREN-BALANCE-PROCEDURE
                        MOVE IN-LISP-RECORD TO WS-IN-LISP-RECORD
                        MOVE WS-LISP-LENGTH TO WS-TEMP-NUM
                    END-IF
-           END-READ.
-           PERFORM UNTIL WS-LISP-EOF="Y"
+           END-READ
+           END-IF.
+           PERFORM UNTIL WS-LISP-EOF="Y" OR WS-ERROR-FATAL-YES
                READ LISP-FILE
                    AT END MOVE "Y" TO WS-LISP-EOF
                    NOT AT END PERFORM APPEND-LISP-PROCEDURE
                END-READ
            END-PERFORM.
-           CLOSE LISP-FILE.
+           IF WS-LISP-FILE-STATUS-OK THEN
+               CLOSE LISP-FILE
+           END-IF.
+      *****Every line has now been scanned - an unclosed open paren
+      *****would still show a positive running balance at this point.
+           IF NOT WS-ERROR-FATAL-YES AND WS-PAREN-BALANCE NOT = 0 THEN
+               PERFORM THROW-UNCLOSED-PAREN-ERROR-PROCEDURE
+           END-IF.
       ******LOG File Handling
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
            MOVE "TOKENIZER:FILE-HANDLING-PROCEDURE" TO
@@ -143,13 +252,22 @@
        TOKENIZE-LISP-PROCEDURE.
       ******** Tokenizes the lisp file and stores it in the WS-SYMBOL Table
            PERFORM FORMAT-LISP-PROCEDURE.
-      D     DISPLAY "After FORMAT-LISP-PROCEDURE".
-      D     DISPLAY "TOKENIZE-LISP-PROCEDURE:" WS-IN-LISP-RECORD.
+           IF WS-TRACE-YES THEN
+               DISPLAY "After FORMAT-LISP-PROCEDURE"
+               DISPLAY "TOKENIZE-LISP-PROCEDURE:" WS-IN-LISP-RECORD
+           END-IF.
            MOVE 1 TO STRING-PTR.
            MOVE 0 TO LS-SYMBOL-TABLE-SIZE.
            SET WS-FLAG-YES TO FALSE.
            PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
-             WS-COUNT = 100 OR WS-FLAG
+             WS-COUNT = LS-SYMBOL-LENGTH OR WS-FLAG
+      *****GnuCOBOL leaves the receiving field untouched (not
+      *****space-filled) once UNSTRING's source is exhausted, so the
+      *****sentinel test below needs a fresh SPACES fill every pass -
+      *****otherwise this slot keeps whatever was left over from a
+      *****prior call/run (LOW-VALUES on a fresh process) and gets
+      *****counted as one bogus extra symbol.
+               MOVE SPACES TO LS-SYMBOL(WS-COUNT)
                UNSTRING WS-IN-LISP-RECORD DELIMITED BY ALL ' ' INTO
                LS-SYMBOL(WS-COUNT) WITH POINTER STRING-PTR
                IF LS-SYMBOL(WS-COUNT) = SPACES THEN
@@ -173,11 +291,41 @@
                DISPLAY LS-SYMBOL(WS-COUNT)
                DISPLAY LS-SYMBOL-LEN(WS-COUNT)
            END-PERFORM.
+       WRITE-SYMBOL-TABLE-FILE-PROCEDURE.
+      ******* Dumps the fully tokenized symbol table to a side file
+      ******* every run (independent of WS-TRACE-YES) so a misbehaving
+      ******* script can be diagnosed without a debug recompile.
+           OPEN EXTEND SYMBOLS-FILE.
+           IF NOT WS-SYMBOLS-FILE-STATUS-OK THEN
+               DISPLAY "TOKENIZER: SYMBOLS-FILE OPEN FAILED, STATUS="
+                   WS-SYMBOLS-FILE-STATUS
+           ELSE
+               PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
+               WS-COUNT GREATER THAN LS-SYMBOL-TABLE-SIZE
+                   STRING LS-LISP-FILE-NAME DELIMITED BY SPACE
+                     ": " DELIMITED BY SIZE
+                     WS-COUNT DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     LS-SYMBOL(WS-COUNT) DELIMITED BY SPACE
+                     " len=" DELIMITED BY SIZE
+                     LS-SYMBOL-LEN(WS-COUNT) DELIMITED BY SIZE
+                     INTO SYMBOLS-RECORD
+                   WRITE SYMBOLS-RECORD
+                   IF NOT WS-SYMBOLS-FILE-STATUS-OK THEN
+                       DISPLAY
+                         "TOKENIZER: SYMBOLS-FILE WRITE FAILED, STATUS="
+                         WS-SYMBOLS-FILE-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE SYMBOLS-FILE
+           END-IF.
        FORMAT-LISP-PROCEDURE.
       ***** Calculates the length of the lisp program.
       ***** Adding additional spaces between parenthesis
       ***** for easier parsing.
-      D    DISPLAY "FORMAT-LISP-PROCEDURE:" WS-IN-LISP-RECORD.
+           IF WS-TRACE-YES THEN
+               DISPLAY "FORMAT-LISP-PROCEDURE:" WS-IN-LISP-RECORD
+           END-IF.
            MOVE WS-IN-LISP-RECORD TO WS-CALC-LENGTH-STR.
            PERFORM CALC-LISP-LENGTH.
            MOVE 1 TO WS-FORMAT-STR-INDEX.
@@ -203,8 +351,10 @@
       *         WHEN ";"
 
                END-EVALUATE
-      D         DISPLAY WS-IN-LISP-RECORD(WS-FORMAT-STR-INDEX:1)
-      D         " left:" WS-PAREN-RIGHT " right:" WS-PAREN-LEFT
+               IF WS-TRACE-YES THEN
+                   DISPLAY WS-IN-LISP-RECORD(WS-FORMAT-STR-INDEX:1)
+                   " left:" WS-PAREN-RIGHT " right:" WS-PAREN-LEFT
+               END-IF
            END-PERFORM.
       ****** Log FORMAT-LISP-PROCEDURE Complete
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
@@ -218,13 +368,20 @@
            MOVE 0 TO WS-LISP-LENGTH.
            MOVE 0 TO WS-NUM-LENGTH-ADD.
            SET WS-IS-COMMENT-YES TO FALSE.
+           SET WS-INLINE-COMMENT-SEEN TO FALSE.
            PERFORM VARYING WS-FORMAT-STR-INDEX FROM 1 BY 1 UNTIL
            WS-FORMAT-STR-INDEX = WS-MAX-LISP-LENGTH
-               IF WS-CALC-LENGTH-STR(WS-FORMAT-STR-INDEX:1)
+      *****Once a ";" is seen everything from there to the end of the
+      *****line is comment text - stop growing WS-LISP-LENGTH so the
+      *****code that ran before the ";" is kept and only the comment
+      *****itself is dropped, instead of losing the whole line.
+               IF WS-INLINE-COMMENT-SEEN THEN
+                   CONTINUE
+               ELSE IF WS-CALC-LENGTH-STR(WS-FORMAT-STR-INDEX:1)
                EQUAL ";" THEN
-                   SET WS-IS-COMMENT-YES TO TRUE
+                   SET WS-INLINE-COMMENT-SEEN TO TRUE
                ELSE IF NOT WS-CALC-LENGTH-STR(WS-FORMAT-STR-INDEX:1)
-               EQUALS " " THEN
+               EQUAL " " THEN
                    ADD 1 TO WS-LISP-LENGTH
                    ADD WS-NUM-LENGTH-ADD TO WS-LISP-LENGTH
                    MOVE 0 TO WS-NUM-LENGTH-ADD
@@ -232,6 +389,11 @@
                    ADD 1 TO WS-NUM-LENGTH-ADD
                END-IF
            END-PERFORM.
+      *****Nothing but a comment (or a blank line) - the whole line
+      *****is dropped, same as before.
+           IF WS-LISP-LENGTH = 0 THEN
+               SET WS-IS-COMMENT-YES TO TRUE
+           END-IF.
        RESET-PARSE-FLAGS-PROCEDURE.
            SET WS-OPEN-PAREN-YES TO FALSE.
            SET WS-CLOSE-PAREN-YES TO FALSE.
@@ -302,4 +464,55 @@
            ELSE IF WS-PAREN-LEFT-YES THEN
                PERFORM FORMAT-ADD-LEFT-SPACE
            END-IF.
+       VALIDATE-PAREN-BALANCE-PROCEDURE.
+      *****Counts "(" / ")" in the raw source line just read and throws
+      *****naming the specific line number the moment a close paren has
+      *****no matching open, instead of letting LISP.cbl misbehave on
+      *****malformed input later. Bounded by WS-LISP-LENGTH (set by
+      *****CALC-LISP-LENGTH just before this runs) rather than the
+      *****full record so a "(" or ")" typed inside an inline trailing
+      *****comment is never counted.
+           PERFORM VARYING WS-PAREN-SCAN-INDEX FROM 1 BY 1 UNTIL
+           WS-PAREN-SCAN-INDEX > WS-LISP-LENGTH
+           OR WS-ERROR-FATAL-YES
+               EVALUATE IN-LISP-RECORD(WS-PAREN-SCAN-INDEX:1)
+               WHEN "("
+                   ADD 1 TO WS-PAREN-BALANCE
+               WHEN ")"
+                   SUBTRACT 1 FROM WS-PAREN-BALANCE
+                   IF WS-PAREN-BALANCE < 0 THEN
+                       PERFORM
+                         THROW-UNMATCHED-CLOSE-PAREN-ERROR-PROCEDURE
+                   END-IF
+               END-EVALUATE
+           END-PERFORM.
+       THROW-LISP-FILE-OPEN-ERROR-PROCEDURE.
+      *****A missing/unreadable LISP-FILE must not fall through as a
+      *****silently-successful empty program - CISP.cbl's batch pass/
+      *****fail tally depends on WS-ERROR-FATAL-YES being set here.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP FILE ERROR:" TO WS-ERROR-NAME.
+           STRING "Could not open LISP-FILE, status="
+             DELIMITED BY SIZE
+             WS-LISP-FILE-STATUS DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE.
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       THROW-UNMATCHED-CLOSE-PAREN-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP SYNTAX ERROR:" TO WS-ERROR-NAME.
+           STRING "Unmatched ) on line " DELIMITED BY SIZE
+             WS-LINE-NUMBER DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE.
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
+       THROW-UNCLOSED-PAREN-ERROR-PROCEDURE.
+           MOVE "THROW-ERROR" TO WS-CISP-ERROR-FLAG.
+           MOVE "LISP SYNTAX ERROR:" TO WS-ERROR-NAME.
+           STRING "Unclosed ( - reached end of file at line "
+             DELIMITED BY SIZE
+             WS-LINE-NUMBER DELIMITED BY SIZE
+             INTO WS-ERROR-MESSAGE.
+           SET WS-ERROR-FATAL-YES TO TRUE.
+           CALL "CISP-ERROR" USING WS-CISP-ERROR-FLAG, WS-ERROR.
        END PROGRAM TOKENIZER.
