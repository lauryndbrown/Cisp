@@ -0,0 +1,9 @@
+      *****************************************
+      *    Shared log record layout - CISP, TOKENIZER, LISP, and
+      *    CISP-ERROR each pass one of these to LOGGER; folding the
+      *    hand-retyped copies into one copybook keeps them from
+      *    silently drifting out of sync with each other.
+      *****************************************
+       01 PREFIX-LOG-RECORD.
+           02 PREFIX-LOG-RECORD-FUNCTION-NAME PIC X(40).
+           02 PREFIX-LOG-RECORD-MESSAGE PIC X(100).
