@@ -0,0 +1,15 @@
+      *****************************************
+      *    Shared tokenized-symbol-table layout - CISP owns the
+      *    array, TOKENIZER fills it in, LISP walks it. Folding the
+      *    hand-retyped copies into one copybook keeps a size change
+      *    from silently desyncing CISP/TOKENIZER/LISP the way the
+      *    old "IF CHANGED HERE PLEASE CHANGE IN TOKENIZER, LISP"
+      *    comment only hoped it wouldn't.
+      *****************************************
+       78 PREFIX-MAX-SYMBOLS VALUE 2000.
+       01 PREFIX-LISP-SYMBOLS.
+           02 PREFIX-SYMBOL-TABLE-SIZE PIC 9(4).
+           02 PREFIX-SYMBOL PIC X(200)
+             OCCURS PREFIX-MAX-SYMBOLS TIMES.
+           02 PREFIX-SYMBOL-LEN PIC 9(3)
+             OCCURS PREFIX-MAX-SYMBOLS TIMES.
