@@ -13,9 +13,13 @@
       *    WS Shared with LOGGER SubRoutine
       *****************************************
            01 WS-LOG-OPERATION-FLAG PIC X(5).
-           01 WS-LOG-RECORD.
-               02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 WS-LOG-RECORD-MESSAGE PIC X(100).
+           COPY "log-record.cpy"
+               REPLACING ==PREFIX-LOG-RECORD-FUNCTION-NAME==
+                      BY ==WS-LOG-RECORD-FUNCTION-NAME==
+                         ==PREFIX-LOG-RECORD-MESSAGE==
+                      BY ==WS-LOG-RECORD-MESSAGE==
+                         ==PREFIX-LOG-RECORD==
+                      BY ==WS-LOG-RECORD==.
       *****************************************
       *    WS Shared with RECUSRION SubRoutine
       *****************************************
@@ -27,17 +31,34 @@
           02 LS-ERROR-FATAL PIC X.
            88 LS-ERROR-FATAL-YES VALUE 'Y', FALSE 'N'.
           02 LS-ERROR-MESSAGE PIC X(100).
+          02 LS-ERROR-BATCH-MODE PIC X.
+           88 LS-ERROR-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
        PROCEDURE DIVISION USING LS-CISP-ERROR-FLAG, LS-ERROR.
        MAIN-PROCEDURE.
            EVALUATE LS-CISP-ERROR-FLAG
            WHEN "THROW-ERROR"
            PERFORM THROW-ERROR-PROCEDURE.
+           GOBACK.
        THROW-ERROR-PROCEDURE.
            DISPLAY LS-ERROR-NAME.
            DISPLAY LS-ERROR-MESSAGE.
            IF LS-ERROR-FATAL-YES THEN
-               PERFORM END-CISP-PROCEDURE
+               PERFORM PRINT-CALL-STACK-PROCEDURE
+               IF LS-ERROR-BATCH-MODE-YES THEN
+      *****Batch mode - log it and return so the caller (LISP.cbl) can
+      *****abort just this one script and let CISP move on to the next
+      *****file in TESTS-FILE instead of taking the whole run down.
+                   PERFORM LOG-ERROR-PROCEDURE
+               ELSE
+                   PERFORM END-CISP-PROCEDURE
+               END-IF
            END-IF.
+       PRINT-CALL-STACK-PROCEDURE.
+      *****Show what was on the call stack when the fatal error hit,
+      *****same RECURSION flag LISP.cbl's own PRINT-CALL-STACK uses.
+           MOVE "PRINT-CALL-STACK" TO WS-RECURSION-FLAG.
+           CALL "RECURSION" USING WS-RECURSION-FLAG.
+           GOBACK.
        END-CISP-PROCEDURE.
            PERFORM LOG-ERROR-PROCEDURE.
            PERFORM CLOSE-OPEN-FILES-PROCEDURE.
