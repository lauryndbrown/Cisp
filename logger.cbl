@@ -10,7 +10,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILE-NAME
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD LOG-FILE.
@@ -19,12 +20,23 @@
                02 LOG-RECORD-FUNCTION-NAME PIC X(40).
                02 LOG-RECORD-MESSAGE PIC X(100).
        WORKING-STORAGE SECTION.
-           01 WS-LOG-FILE-NAME PIC X(20).
+           01 WS-LOG-DIR PIC X(80).
+           01 WS-LOG-FILE-NAME PIC X(100).
+      *****Without a FILE STATUS clause a failed OPEN/WRITE aborts the
+      *****run at the libcob level, bypassing CISP-ERROR entirely -
+      *****declaring one lets this program check status and keep
+      *****going instead of taking the caller down with it.
+           01 WS-LOG-FILE-STATUS PIC XX.
+               88 WS-LOG-FILE-STATUS-OK VALUE '00'.
        LINKAGE SECTION.
            01 LS-LOG-OPERATION-FLAG PIC X(5).
-           01 LS-LOG-RECORD.
-               02 LS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 LS-LOG-RECORD-MESSAGE PIC X(100).
+           COPY "log-record.cpy"
+               REPLACING ==PREFIX-LOG-RECORD-FUNCTION-NAME==
+                      BY ==LS-LOG-RECORD-FUNCTION-NAME==
+                         ==PREFIX-LOG-RECORD-MESSAGE==
+                      BY ==LS-LOG-RECORD-MESSAGE==
+                         ==PREFIX-LOG-RECORD==
+                      BY ==LS-LOG-RECORD==.
        PROCEDURE DIVISION USING LS-LOG-OPERATION-FLAG, LS-LOG-RECORD.
        MAIN-PROCEDURE.
            EVALUATE LS-LOG-OPERATION-FLAG
@@ -38,24 +50,52 @@
                PERFORM LOG-FLAG-ERROR-PROCEDURE.
            GOBACK.
        LOG-INIT-PROCEDURE.
-           MOVE '..\logs\log.data' TO WS-LOG-FILE-NAME.
-           OPEN OUTPUT LOG-FILE.
-           MOVE 1 TO LOG-RECORD-ID.
-           MOVE "LOG-INIT-PROCEDURE" TO LOG-RECORD-FUNCTION-NAME.
-           MOVE "Starting Program!" TO LOG-RECORD-MESSAGE.
-           WRITE LOG-RECORD.
+      *****Log directory comes from the environment so this program
+      *****doesn't need editing/recompiling to run outside the dev box.
+           ACCEPT WS-LOG-DIR FROM ENVIRONMENT "CISP_LOG_DIR".
+           IF WS-LOG-DIR = SPACES THEN
+               MOVE '..\logs' TO WS-LOG-DIR
+           END-IF.
+           STRING WS-LOG-DIR DELIMITED BY SPACE
+               '\log.data' DELIMITED BY SIZE
+               INTO WS-LOG-FILE-NAME.
+      *****EXTEND (not OUTPUT) so a new run appends to the prior run's
+      *****audit trail instead of truncating it; creates the file on
+      *****the very first run same as OUTPUT would have.
+           OPEN EXTEND LOG-FILE.
+           IF NOT WS-LOG-FILE-STATUS-OK THEN
+               DISPLAY "LOGGER: OPEN FAILED, STATUS=" WS-LOG-FILE-STATUS
+           ELSE
+               MOVE 1 TO LOG-RECORD-ID
+               MOVE "LOG-INIT-PROCEDURE" TO LOG-RECORD-FUNCTION-NAME
+               MOVE "Starting Program!" TO LOG-RECORD-MESSAGE
+               WRITE LOG-RECORD
+               IF NOT WS-LOG-FILE-STATUS-OK THEN
+                   DISPLAY "LOGGER: WRITE FAILED, STATUS="
+                       WS-LOG-FILE-STATUS
+               END-IF
+           END-IF.
        LOG-WRITE-TO-PROCEDURE.
-           ADD 1 TO LOG-RECORD-ID.
-           MOVE LS-LOG-RECORD-FUNCTION-NAME TO LOG-RECORD-FUNCTION-NAME.
-           MOVE LS-LOG-RECORD-MESSAGE TO LOG-RECORD-MESSAGE.
-           WRITE LOG-RECORD.
+           IF WS-LOG-FILE-STATUS-OK THEN
+               ADD 1 TO LOG-RECORD-ID
+               MOVE LS-LOG-RECORD-FUNCTION-NAME
+                   TO LOG-RECORD-FUNCTION-NAME
+               MOVE LS-LOG-RECORD-MESSAGE TO LOG-RECORD-MESSAGE
+               WRITE LOG-RECORD
+               IF NOT WS-LOG-FILE-STATUS-OK THEN
+                   DISPLAY "LOGGER: WRITE FAILED, STATUS="
+                       WS-LOG-FILE-STATUS
+               END-IF
+           END-IF.
        LOG-FLAG-ERROR-PROCEDURE.
            DISPLAY "READ FLAG ERROR".
        LOG-CLOSE-PROCEDURE.
-           ADD 1 TO LOG-RECORD-ID.
-           MOVE "LOGGER:LOG-CLOSE-PROCEDURE"
-             TO LOG-RECORD-FUNCTION-NAME.
-           MOVE "Closed logging file" TO LOG-RECORD-MESSAGE.
-           WRITE LOG-RECORD.
-           CLOSE LOG-FILE.
+           IF WS-LOG-FILE-STATUS-OK THEN
+               ADD 1 TO LOG-RECORD-ID
+               MOVE "LOGGER:LOG-CLOSE-PROCEDURE"
+                 TO LOG-RECORD-FUNCTION-NAME
+               MOVE "Closed logging file" TO LOG-RECORD-MESSAGE
+               WRITE LOG-RECORD
+               CLOSE LOG-FILE
+           END-IF.
        END PROGRAM LOGGER.
